@@ -0,0 +1,130 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UPPGJOR.
+
+      *> multi-register daily reconciliation report - reads back the
+      *> TXLOG audit trail BUDARKASSI2 writes (one line per receipt,
+      *> now tagged with TXLOG-REGISTER since a store runs more than
+      *> one till) and rolls it up against an ACCEPTed register roster
+      *> of expected cash-drawer amounts.  Dynamic per-register file
+      *> names were tried and dropped - ASSIGN TO a data-name compiles
+      *> but never actually creates a file in this runtime, same
+      *> limitation as the INDEXED org note elsewhere in this tree -
+      *> so this report reads the one shared TXLOG tape instead of one
+      *> file per register, opened for real the same way VAKTASKYRSLA,
+      *> KASSASKYRSLA, TIMABIL and BIRGDAEYDING all read it.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXLOG-FILE ASSIGN TO "TXLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TXLOG-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TXLOG-FILE.
+    COPY "txlog.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 TXLOG-FS PIC XX.
+        88 TXLOG-FOUND VALUE "00".
+        88 TXLOG-EOF VALUE "10".
+
+    01 REG-COUNT PIC 9(3) VALUE 0.
+    01 REG-TAB.
+        05 REG-ENTRY OCCURS 50 TIMES INDEXED BY RX.
+            10 REG-TAB-ID       PIC X(4).
+            10 REG-TAB-EXPECT   PIC S9(12).
+            10 REG-TAB-ACTUAL   PIC S9(12) VALUE 0.
+            10 REG-TAB-COUNT    PIC 9(5) VALUE 0.
+    01 REG-ID-IN PIC X(4).
+    01 REG-EXPECT-IN PIC S9(12).
+    01 REG-FOUND-SW PIC X VALUE "N".
+        88 REG-FOUND VALUE "Y".
+
+    01 GRAND-EXPECT PIC S9(12) VALUE 0.
+    01 GRAND-ACTUAL PIC S9(12) VALUE 0.
+    01 GRAND-VARIANCE PIC S9(12) VALUE 0.
+    01 VARIANCE-AMT PIC S9(12).
+    01 AMT-DISP PIC -(10)9.
+    01 COUNT-DISP PIC Z(4)9.
+
+PROCEDURE DIVISION.
+    DISPLAY "REGISTER RECONCILIATION - HOW MANY REGISTERS?"
+    ACCEPT REG-COUNT
+
+    PERFORM REG-ROSTER-RTN
+        VARYING RX FROM 1 BY 1 UNTIL RX > REG-COUNT
+
+    OPEN INPUT TXLOG-FILE
+    IF NOT TXLOG-FOUND
+        DISPLAY "UPPGJOR: NO TXLOG FILE TO REPORT ON"
+        STOP RUN
+    END-IF
+
+    PERFORM TXLOG-READ-RTN
+    PERFORM UNTIL TXLOG-EOF
+        PERFORM TXLOG-POST-RTN
+        PERFORM TXLOG-READ-RTN
+    END-PERFORM
+
+    CLOSE TXLOG-FILE
+
+    PERFORM REG-REPORT-RTN
+        VARYING RX FROM 1 BY 1 UNTIL RX > REG-COUNT
+
+    MOVE GRAND-EXPECT TO AMT-DISP
+    DISPLAY "GRAND TOTAL EXPECTED: " AMT-DISP
+    MOVE GRAND-ACTUAL TO AMT-DISP
+    DISPLAY "GRAND TOTAL ACTUAL:   " AMT-DISP
+    COMPUTE GRAND-VARIANCE = GRAND-ACTUAL - GRAND-EXPECT
+    MOVE GRAND-VARIANCE TO AMT-DISP
+    DISPLAY "GRAND TOTAL VARIANCE: " AMT-DISP
+
+    STOP RUN.
+
+REG-ROSTER-RTN.
+    DISPLAY "REGISTER ID AND EXPECTED CASH?"
+    ACCEPT REG-ID-IN
+    ACCEPT REG-EXPECT-IN
+    MOVE REG-ID-IN TO REG-TAB-ID(RX)
+    MOVE REG-EXPECT-IN TO REG-TAB-EXPECT(RX).
+
+TXLOG-READ-RTN.
+    READ TXLOG-FILE
+        AT END
+            MOVE "10" TO TXLOG-FS
+    END-READ.
+
+TXLOG-POST-RTN.
+    MOVE "N" TO REG-FOUND-SW
+    PERFORM TXLOG-MATCH-RTN
+        VARYING RX FROM 1 BY 1 UNTIL RX > REG-COUNT OR REG-FOUND.
+
+      *> ACTUAL CASH only counts tenders that actually move the cash
+      *> drawer - a gift-card/store-credit tender debits the store-
+      *> credit liability instead of cash, and a layaway installment
+      *> is its own running balance, so neither belongs in this
+      *> report's cash total even though both still post to TXLOG.
+TXLOG-MATCH-RTN.
+    IF TXLOG-REGISTER = REG-TAB-ID(RX)
+        MOVE "Y" TO REG-FOUND-SW
+        IF TXLOG-TENDER NOT = "G" AND TXLOG-TENDER NOT = "L"
+            ADD TXLOG-AMT TO REG-TAB-ACTUAL(RX)
+        END-IF
+        ADD 1 TO REG-TAB-COUNT(RX)
+    END-IF.
+
+REG-REPORT-RTN.
+    DISPLAY "REGISTER " REG-TAB-ID(RX)
+    MOVE REG-TAB-COUNT(RX) TO COUNT-DISP
+    DISPLAY "  RECEIPTS POSTED: " COUNT-DISP
+    MOVE REG-TAB-EXPECT(RX) TO AMT-DISP
+    DISPLAY "  EXPECTED CASH:   " AMT-DISP
+    MOVE REG-TAB-ACTUAL(RX) TO AMT-DISP
+    DISPLAY "  ACTUAL CASH:     " AMT-DISP
+    COMPUTE VARIANCE-AMT = REG-TAB-ACTUAL(RX) - REG-TAB-EXPECT(RX)
+    MOVE VARIANCE-AMT TO AMT-DISP
+    DISPLAY "  VARIANCE:        " AMT-DISP
+    ADD REG-TAB-EXPECT(RX) TO GRAND-EXPECT
+    ADD REG-TAB-ACTUAL(RX) TO GRAND-ACTUAL.
