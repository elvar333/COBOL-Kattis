@@ -1,22 +1,85 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AFJORMUN.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CUST-ID
+        FILE STATUS IS CUST-FS.
+
 DATA DIVISION.
-WORKING-STORAGE SECTION.
+    FILE SECTION.
+    FD  CUSTOMER-MASTER-FILE.
+    COPY "custmast.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 CUST-FS PIC XX.
+        88 CUST-FOUND VALUE "00".
+        88 CUST-EOF   VALUE "10".
+    01 AFJ-MODE PIC X VALUE "I".
+        88 AFJ-BATCH-MODE VALUE "B".
     01 N PIC S9(5).
     01 INP PIC X(300).
     01 RES PIC X(300).
 
-*> Ekki klárað
-*>  Á eftir að setja fyrsta staf í Upper Case
+      *> multi-word title-casing working fields - upper-case the
+      *> first letter of every word, lower-case the rest.
+    01 TC-LEN PIC S9(5).
+    01 TC-I   PIC S9(5).
+    01 WORD-START-SW PIC X.
+        88 AT-WORD-START VALUE "Y".
 
 PROCEDURE DIVISION.
-    PERFORM 
-        ACCEPT N
-        PERFORM N TIMES
-           ACCEPT INP
-           MOVE function UPPER-CASE(INP(1:1)) TO RES(1:1)
-           MOVE function LOWER-CASE(INP(2:299)) TO RES(2:299)
-           DISPLAY function TRIM(RES)
+    ACCEPT AFJ-MODE
+
+    IF AFJ-BATCH-MODE
+      *> nightly cleanup pass: normalize every customer name on the
+      *> master file to proper title case.
+        OPEN I-O CUSTOMER-MASTER-FILE
+        READ CUSTOMER-MASTER-FILE NEXT
+        PERFORM UNTIL CUST-EOF
+            MOVE SPACES TO INP
+            MOVE CUST-NAME TO INP(1:40)
+            PERFORM TITLE-CASE-RTN
+            MOVE RES(1:40) TO CUST-NAME
+            REWRITE CUST-MASTER-RECORD
+            READ CUSTOMER-MASTER-FILE NEXT
         END-PERFORM
+        CLOSE CUSTOMER-MASTER-FILE
+    ELSE
+        PERFORM
+            ACCEPT N
+            PERFORM N TIMES
+               ACCEPT INP
+               PERFORM TITLE-CASE-RTN
+               DISPLAY function TRIM(RES)
+            END-PERFORM
+        END-PERFORM
+    END-IF
+
+    STOP RUN.
+
+TITLE-CASE-RTN.
+      *> left-justify first - TC-LEN comes from the trimmed length,
+      *> so the scan below has to start from the same trimmed text or
+      *> a leading space on INP misaligns the whole loop and truncates
+      *> real content off the end.
+    MOVE function TRIM(INP) TO INP
+    COMPUTE TC-LEN = function LENGTH(function TRIM(INP))
+    MOVE SPACES TO RES
+    MOVE "Y" TO WORD-START-SW
+    PERFORM VARYING TC-I FROM 1 BY 1 UNTIL TC-I > TC-LEN
+        IF INP(TC-I:1) = SPACE
+            MOVE "Y" TO WORD-START-SW
+        ELSE
+            IF AT-WORD-START
+                MOVE function UPPER-CASE(INP(TC-I:1)) TO RES(TC-I:1)
+            ELSE
+                MOVE function LOWER-CASE(INP(TC-I:1)) TO RES(TC-I:1)
+            END-IF
+            MOVE "N" TO WORD-START-SW
+        END-IF
     END-PERFORM.
