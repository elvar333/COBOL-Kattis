@@ -1,22 +1,1020 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BUDARKASSI2.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS INV-SKU
+        FILE STATUS IS INV-FS.
+
+    SELECT CONTROL-FILE ASSIGN TO "BUDCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CTL-FS.
+
+    SELECT TXLOG-FILE ASSIGN TO "TXLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TXLOG-FS.
+
+    SELECT FX-RATE-FILE ASSIGN TO "FXRATE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS FX-CCY
+        FILE STATUS IS FX-FS.
+
+      *> last-line-processed checkpoint, so a restart after an abend
+      *> can skip straight past the lines already rung up instead of
+      *> reprocessing the whole tape.
+    SELECT CHECKPOINT-FILE ASSIGN TO "BUDCKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKP-FS.
+
+      *> till lines that don't parse into a valid transaction land
+      *> here for next-day review instead of being rung up wrong.
+    SELECT SUSPENSE-FILE ASSIGN TO "BUDSUSP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SUSP-FS.
+
+      *> every manager-PIN override - void or no-receipt return - logs
+      *> here with who authorized it and why, whether or not the PIN
+      *> actually checked out.
+    SELECT VOID-AUDIT-FILE ASSIGN TO "BUDMGRAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS VAUD-FS.
+
+      *> sales whose quantity exceeds the SKU's configured threshold
+      *> land here for next-day review.
+    SELECT EXCEPTION-FILE ASSIGN TO "BUDEXC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXC-FS.
+
+      *> running store-credit liability balance - a single record,
+      *> read at startup and rewritten whenever a sale is tendered
+      *> by gift card/store credit, same "OPEN OUTPUT to overwrite"
+      *> idiom the checkpoint file uses since LINE SEQUENTIAL has no
+      *> REWRITE.
+    SELECT STORE-CREDIT-FILE ASSIGN TO "BUDSCBAL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SCBAL-FS.
+
+      *> every manually keyed price override - original price,
+      *> override price, and the reason code that justified it -
+      *> feeds the weekly shrink/override report.
+    SELECT PRICE-OVERRIDE-FILE ASSIGN TO "BUDPOVR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS POVR-FS.
+
+      *> loyalty-points master, same file and layout HEILTOLUSUMMA
+      *> maintains - a sale with a customer ID earns points on OUT
+      *> and can redeem points against the displayed total.
+    SELECT POINTS-MASTER-FILE ASSIGN TO "PTSMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PTS-CUST-ID
+        FILE STATUS IS PTS-FS.
+
+      *> layaway tickets, one balance per ticket - a layaway
+      *> installment posts a partial payment here instead of
+      *> ringing up a complete sale.
+    SELECT LAYAWAY-MASTER ASSIGN TO "LAYAMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS LAY-ID
+        FILE STATUS IS LAY-FS.
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  INVENTORY-MASTER.
+    COPY "invmast.cpy".
+
+    FD  FX-RATE-FILE.
+    COPY "fxrate.cpy".
+
+    FD  CONTROL-FILE.
+    COPY "budctl.cpy".
+
+      *> audit trail of every transaction rung up, one line per
+      *> receipt, numbered the same way TELJA counts up from 1.
+    FD  TXLOG-FILE.
+    COPY "txlog.cpy".
+
+      *> a header record carries the whole run's state as of the last
+      *> checkpoint (last line processed, next receipt number, the
+      *> day's running totals) and is followed by one detail record
+      *> per receipt rung up so far - a restart after an abend comes
+      *> back with every receipt VOID can still find, not just the
+      *> line number to resume at.
+    FD  CHECKPOINT-FILE.
+    01  CKP-RECORD.
+        05  CKP-REC-TYPE     PIC X(1).
+            88 CKP-IS-HEADER  VALUE "H".
+            88 CKP-IS-RECEIPT VALUE "R".
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-LAST-LINE    PIC 9(10).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-RCPT-NO      PIC 9(10).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-DAY-TOTAL    PIC S9(12).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-DAY-TAX-TOTAL PIC S9(12).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-REFUND-TOTAL PIC S9(12).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-NORCPT-COUNT PIC 9(5).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-RCPT-TAB-NO  PIC 9(10).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-RCPT-TAB-AMT PIC S9(12).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-RCPT-TAB-OUT PIC S9(12).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-RCPT-TAB-TAX PIC S9(12).
+        05  FILLER           PIC X VALUE SPACE.
+        05  CKP-RCPT-TAB-PAY PIC X(1).
+
+    FD  SUSPENSE-FILE.
+    01  SUSPENSE-RECORD.
+        05  SUSP-LINE-NO    PIC 9(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  SUSP-LINE       PIC X(26).
+
+    FD  VOID-AUDIT-FILE.
+    01  VOID-AUDIT-RECORD.
+        05  VAUD-RCPT-NO    PIC 9(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  VAUD-PIN        PIC X(4).
+        05  FILLER          PIC X VALUE SPACE.
+        05  VAUD-REASON     PIC X(4).
+        05  FILLER          PIC X VALUE SPACE.
+        05  VAUD-RESULT     PIC X(8).
+        05  FILLER          PIC X VALUE SPACE.
+        05  VAUD-AMT        PIC S9(11).
+
+    FD  EXCEPTION-FILE.
+    01  EXCEPTION-RECORD.
+        05  EXC-RCPT-NO     PIC 9(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  EXC-SKU         PIC X(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  EXC-QTY         PIC S9(6).
+        05  FILLER          PIC X VALUE SPACE.
+        05  EXC-THRESHOLD   PIC 9(5).
+
+    FD  STORE-CREDIT-FILE.
+    01  STORE-CREDIT-RECORD.
+        05  SCBAL-LIABILITY PIC S9(12).
+
+    FD  PRICE-OVERRIDE-FILE.
+    01  PRICE-OVERRIDE-RECORD.
+        05  POVR-RCPT-NO    PIC 9(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-SKU        PIC X(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-ORIG-PRICE PIC S9(6).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-NEW-PRICE  PIC S9(6).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-REASON     PIC X(4).
+
+    FD  POINTS-MASTER-FILE.
+    COPY "ptsmast.cpy".
+
+    FD  LAYAWAY-MASTER.
+    COPY "layamst.cpy".
+
     WORKING-STORAGE SECTION.
-       01 INP PIC  X(15).
+       01 INV-FS PIC XX.
+           88 INV-FOUND VALUE "00".
+       01 CTL-FS PIC XX.
+           88 CTL-FOUND VALUE "00".
+       01 TXLOG-FS PIC XX.
+           88 TXLOG-FOUND VALUE "00".
+       01 FX-FS PIC XX.
+           88 FX-FOUND VALUE "00".
+       01 CKP-FS PIC XX.
+           88 CKP-FOUND VALUE "00".
+           88 CKP-EOF VALUE "10".
+       01 SUSP-FS PIC XX.
+           88 SUSP-FOUND VALUE "00".
+       01 VAUD-FS PIC XX.
+           88 VAUD-FOUND VALUE "00".
+       01 EXC-FS PIC XX.
+           88 EXC-FOUND VALUE "00".
+       01 QTY-THRESHOLD PIC 9(5) VALUE 0.
+       01 SCBAL-FS PIC XX.
+           88 SCBAL-FOUND VALUE "00".
+       01 STORE-CREDIT-LIAB PIC S9(12) VALUE 0.
+       01 STORE-CREDIT-LIAB-ED PIC -(10)9.
+       01 LAY-FS PIC XX.
+           88 LAY-FOUND VALUE "00".
+       01 POVR-FS PIC XX.
+           88 POVR-FOUND VALUE "00".
+       01 PTS-FS PIC XX.
+           88 PTS-FOUND VALUE "00".
+           88 PTS-NEW-FILE VALUE "35".
+       01 REDEEM-VALUE PIC S9(10) VALUE 0.
+      *> wide enough for OUT-CAPACITY's 11-digit OUT-AMT times the
+      *> 100-points-per-unit earn rate.
+       01 PTS-EARNED PIC S9(14) VALUE 0.
+       01 PTS-LIFETIME-ED PIC -(15)9.
+       01 LAY-BALANCE-ED PIC -(8)9.
+       01 NORCPT-CAP PIC 9(5) VALUE 0.
+       01 NORCPT-COUNT PIC 9(5) VALUE 0.
+       01 NORCPT-COUNT-ED PIC Z(4)9.
+       01 RCPT-NO PIC 9(10) VALUE 1.
+
+      *> LINE-NO counts every till line read, including suspended
+      *> ones - the checkpoint is keyed on this, not on RCPT-NO,
+      *> since a restart must skip past input already seen whether
+      *> or not it turned into a receipt.
+       01 LINE-NO PIC 9(10) VALUE 0.
+       01 RESTART-LINE PIC 9(10) VALUE 0.
+       01 SUSPENSE-COUNT PIC 9(5) VALUE 0.
+       01 SUSPENSE-COUNT-ED PIC Z(4)9.
+
+      *> in-memory log of this run's receipts, so a VOID line later
+      *> in the same tape can find the sale it is reversing.
+      *> RCPT-TAB-AMT is the tax-inclusive total (what a void refunds
+      *> and what posts to TXLOG/the audit log); RCPT-TAB-OUT and
+      *> RCPT-TAB-TAX are the pre-tax sale and its tax, kept alongside
+      *> it so a later void can back DAY-TOTAL and DAY-TAX-TOTAL back
+      *> out the same way they were added in, instead of subtracting
+      *> the tax-inclusive amount from a pre-tax running total.
+       01 RCPT-TAB.
+           05 RCPT-ENTRY OCCURS 9999 TIMES INDEXED BY RI.
+               10 RCPT-TAB-NO   PIC 9(10).
+               10 RCPT-TAB-AMT  PIC S9(12).
+               10 RCPT-TAB-OUT  PIC S9(12).
+               10 RCPT-TAB-TAX  PIC S9(12).
+               10 RCPT-TAB-PAY  PIC X(1).
+       01 RCPT-COUNT PIC 9(5) VALUE 0.
+       01 VOID-RCPT PIC 9(10).
+       01 VOID-AMT PIC S9(12).
+       01 VOID-OUT-AMT PIC S9(12) VALUE 0.
+       01 VOID-TAX-AMT PIC S9(12) VALUE 0.
+       01 VOID-PAY-TYPE PIC X(1) VALUE "C".
+       01 VOID-DISP PIC Z(11).
+       01 VOID-SW PIC X VALUE "N".
+           88 VOID-FOUND VALUE "Y".
+
+      *> a blank till line marks end of tape - same sentinel idiom
+      *> as HEILTOLUSUMMA, checked after every ACCEPT below so the
+      *> run ends with a controlled STOP RUN instead of an abend.
+       01 INP PIC  X(84).
+           88 EOF-INP VALUE SPACES.
+       01 TX-TYPE PIC  X(1).
+           88 TX-SALE VALUE "S".
+           88 TX-VOID VALUE "V".
+           88 TX-PRICECHK VALUE "P".
+           88 TX-LAYAWAY VALUE "L".
        01   N PIC  S9(6).
+       01 SKU PIC  X(10).
+       01 DISC PIC  9(2).
+       01 CCY PIC  X(3).
+
+      *> hour-of-day the till line was rung up, HHMM - optional sixth
+      *> token, defaulted to all zeros when a line doesn't carry one,
+      *> so the hourly staffing report still has something to bucket on.
+       01 TX-TIME PIC  X(4) VALUE "0000".
+
+      *> operator running the register - optional seventh token,
+      *> defaulted to spaces (unknown cashier) when absent.
+       01 CASHIER-ID PIC X(4) VALUE SPACES.
+
+      *> manager override for a void - eighth and ninth tokens, PIN
+      *> and a short reason code.  Required whenever TX-VOID; a void
+      *> with no PIN or a PIN that doesn't match BUD-MGR-PIN gets
+      *> refused rather than backed out unsupervised.
+       01 MGR-PIN PIC X(4) VALUE SPACES.
+       01 REASON-CODE PIC X(4) VALUE SPACES.
+
+      *> a sale with a negative quantity and no receipt on file is a
+      *> no-receipt return - it needs the same manager PIN as a void,
+      *> and a shop-wide daily count against BUD-NORCPT-CAP so too many
+      *> of them in one day gets flagged for review.
+       01 NORCPT-OK-SW PIC X VALUE "Y".
+           88 NORCPT-OK VALUE "Y".
+
+      *> how the customer tendered a sale - tenth token, defaulted to
+      *> cash.  Gift-card/store-credit tenders debit the running
+      *> store-credit liability balance instead of cash/card sales.
+       01 PAY-TYPE PIC X(1) VALUE "C".
+           88 PAY-CASH VALUE "C".
+           88 PAY-CARD VALUE "D".
+           88 PAY-GIFTCARD VALUE "G".
+
+      *> a manually keyed price override - eleventh token, optional,
+      *> zero when absent.  A nonzero override replaces the
+      *> inventory-master price looked up for the sale and must carry
+      *> a reason code (reuses the same REASON-CODE slot a void uses) -
+      *> every override logs to BUDPOVR with the original and override
+      *> price for the weekly shrink/override report.
+       01 OVERRIDE-PRICE PIC S9(6) VALUE 0.
+
+      *> loyalty points - twelfth and thirteenth tokens.  CUST-ID
+      *> blank means the sale earns/redeems no points at all; a
+      *> nonzero REDEEM-PTS cashes points in against the displayed
+      *> total before the points this sale itself earns get added on
+      *> top, same points-per-dollar master HEILTOLUSUMMA maintains.
+       01 CUST-ID PIC X(10) VALUE SPACES.
+       01 REDEEM-PTS PIC S9(9) VALUE 0.
+
+      *> raw unstring targets for the two tokens that need a numeric
+      *> class test before they're trusted - same COUNT IN / ON
+      *> OVERFLOW validation pattern STIGAGJOF uses on its score feed.
+       01 TXTYPE-RAW PIC X(1) VALUE "S".
+       01 N-RAW      PIC X(8) VALUE "0".
+       01 DISC-RAW   PIC X(4) VALUE "0".
+       01 TIME-RAW   PIC X(4) VALUE "0000".
+       01 TXTYPE-LEN PIC S9(2).
+       01 N-LEN      PIC S9(2).
+       01 SKU-LEN    PIC S9(2).
+       01 DISC-LEN   PIC S9(2).
+       01 CCY-LEN    PIC S9(2).
+       01 TIME-LEN   PIC S9(2).
+       01 CASHIER-LEN PIC S9(2).
+       01 MGR-PIN-LEN PIC S9(2).
+       01 REASON-LEN  PIC S9(2).
+       01 PAY-TYPE-LEN PIC S9(2).
+       01 OVERRIDE-RAW PIC X(6) VALUE "0".
+       01 OVERRIDE-LEN PIC S9(2).
+       01 REDEEM-RAW PIC X(9) VALUE "0".
+       01 REDEEM-LEN PIC S9(2).
+       01 CUST-ID-LEN PIC S9(2).
+       01 TOOMANY-SW PIC X VALUE "N".
+           88 TOOMANY-TOKENS VALUE "Y".
+       01 PARSE-OK-SW PIC X VALUE "N".
+           88 PARSE-OK VALUE "Y".
+       01 FRN-AMT PIC S9(12)V9999.
+       01 FRN-DISP PIC Z(10).9999.
        01   K PIC  S9(6).
+       01 PRICE-DISP PIC Z(5)9.
+       01 GROSS-AMT PIC S9(12).
+       01 OUT-AMT PIC S9(12).
        01 OUT PIC  Z(11).
+       01 OUT-CAPACITY PIC S9(12) VALUE 99999999999.
+       01 OVFL-SW PIC X VALUE "N".
+           88 OVFL-DETECTED VALUE "Y".
+       01 TAX-RATE PIC 9V999 VALUE 0.
+       01 REGISTER-ID PIC X(4) VALUE SPACES.
+       01 VALID-MGR-PIN PIC X(4) VALUE SPACES.
+       01 TAX-AMT PIC S9(12).
+       01 TAX-DISP PIC Z(11).
+       01 TOTAL-AMT PIC S9(12).
+       01 TOTAL-DISP PIC Z(11).
+       01 DAY-TOTAL PIC S9(12) VALUE 0.
+       01 DAY-TOTAL-ED PIC Z(11).
+       01 DAY-TAX-TOTAL PIC S9(12) VALUE 0.
+       01 DAY-TAX-TOTAL-ED PIC Z(11).
+       01 REFUND-TOTAL PIC S9(12) VALUE 0.
+       01 REFUND-TOTAL-ED PIC Z(11).
 
 PROCEDURE DIVISION.
-    PERFORM
+    OPEN INPUT INVENTORY-MASTER
+    OPEN INPUT FX-RATE-FILE
+    OPEN I-O LAYAWAY-MASTER
+
+    OPEN I-O POINTS-MASTER-FILE
+    IF PTS-NEW-FILE
+        OPEN OUTPUT POINTS-MASTER-FILE
+        CLOSE POINTS-MASTER-FILE
+        OPEN I-O POINTS-MASTER-FILE
+    END-IF
+
+    OPEN INPUT CONTROL-FILE
+    IF CTL-FOUND
+        READ CONTROL-FILE
+        IF CTL-FOUND
+            MOVE BUD-TAX-RATE TO TAX-RATE
+            MOVE BUD-REGISTER-ID TO REGISTER-ID
+            MOVE BUD-MGR-PIN TO VALID-MGR-PIN
+            MOVE BUD-NORCPT-CAP TO NORCPT-CAP
+        END-IF
+    END-IF
+    CLOSE CONTROL-FILE
+
+      *> pick up where the last run left off - a checkpoint from an
+      *> earlier, abended run means the tape's first RESTART-LINE
+      *> lines were already rung up and should just be skipped, and
+      *> the header/detail records restore the rest of that run's
+      *> state (next receipt number, day totals, the receipts VOID
+      *> can still find) so the restart resumes as if the abend never
+      *> happened instead of continuing with a blank slate.
+    OPEN INPUT CHECKPOINT-FILE
+    IF CKP-FOUND
+        READ CHECKPOINT-FILE
+            AT END MOVE "10" TO CKP-FS
+        END-READ
+        PERFORM UNTIL CKP-EOF
+            IF CKP-IS-HEADER
+                MOVE CKP-LAST-LINE TO RESTART-LINE
+                MOVE CKP-RCPT-NO TO RCPT-NO
+                MOVE CKP-DAY-TOTAL TO DAY-TOTAL
+                MOVE CKP-DAY-TAX-TOTAL TO DAY-TAX-TOTAL
+                MOVE CKP-REFUND-TOTAL TO REFUND-TOTAL
+                MOVE CKP-NORCPT-COUNT TO NORCPT-COUNT
+            ELSE
+                IF CKP-IS-RECEIPT AND RCPT-COUNT < 9999
+                    ADD 1 TO RCPT-COUNT
+                    MOVE CKP-RCPT-TAB-NO TO RCPT-TAB-NO(RCPT-COUNT)
+                    MOVE CKP-RCPT-TAB-AMT TO RCPT-TAB-AMT(RCPT-COUNT)
+                    MOVE CKP-RCPT-TAB-OUT TO RCPT-TAB-OUT(RCPT-COUNT)
+                    MOVE CKP-RCPT-TAB-TAX TO RCPT-TAB-TAX(RCPT-COUNT)
+                    MOVE CKP-RCPT-TAB-PAY TO RCPT-TAB-PAY(RCPT-COUNT)
+                END-IF
+            END-IF
+            READ CHECKPOINT-FILE
+                AT END MOVE "10" TO CKP-FS
+            END-READ
+        END-PERFORM
+    END-IF
+    CLOSE CHECKPOINT-FILE
+
+      *> pick up the running store-credit liability balance the same
+      *> way the tax rate and register ID come off BUDCTL - zero if
+      *> this is the first run.
+    OPEN INPUT STORE-CREDIT-FILE
+    IF SCBAL-FOUND
+        READ STORE-CREDIT-FILE
+        IF SCBAL-FOUND
+            MOVE SCBAL-LIABILITY TO STORE-CREDIT-LIAB
+        END-IF
+    END-IF
+    CLOSE STORE-CREDIT-FILE
+
+      *> a restart continues the same day's audit trail and suspense
+      *> file rather than wiping out what the earlier, abended run
+      *> already wrote.
+    IF RESTART-LINE > 0
+        OPEN EXTEND TXLOG-FILE
+        OPEN EXTEND SUSPENSE-FILE
+        OPEN EXTEND VOID-AUDIT-FILE
+        OPEN EXTEND EXCEPTION-FILE
+        OPEN EXTEND PRICE-OVERRIDE-FILE
+    ELSE
+        OPEN OUTPUT TXLOG-FILE
+        OPEN OUTPUT SUSPENSE-FILE
+        OPEN OUTPUT VOID-AUDIT-FILE
+        OPEN OUTPUT EXCEPTION-FILE
+        OPEN OUTPUT PRICE-OVERRIDE-FILE
+    END-IF
+
+    PERFORM UNTIL EOF-INP
         ACCEPT INP
-       
-        UNSTRING INP
-            DELIMITED BY SPACE
-            INTO N, K
-            
-        MULTIPLY N BY K GIVING OUT
-       
-        DISPLAY OUT
-    END-PERFORM.
\ No newline at end of file
+
+        IF NOT EOF-INP
+            ADD 1 TO LINE-NO
+        END-IF
+
+        IF NOT EOF-INP AND LINE-NO > RESTART-LINE
+            MOVE "S" TO TXTYPE-RAW
+            MOVE "0" TO DISC-RAW
+            MOVE SPACES TO CCY
+            MOVE "0000" TO TIME-RAW
+            MOVE SPACES TO CASHIER-ID
+            MOVE SPACES TO MGR-PIN
+            MOVE SPACES TO REASON-CODE
+            MOVE "C" TO PAY-TYPE
+            MOVE "0" TO OVERRIDE-RAW
+            MOVE SPACES TO CUST-ID
+            MOVE "0" TO REDEEM-RAW
+            MOVE "N" TO TOOMANY-SW
+            UNSTRING INP
+                DELIMITED BY ALL SPACE
+                INTO TXTYPE-RAW COUNT IN TXTYPE-LEN,
+                     N-RAW      COUNT IN N-LEN,
+                     SKU        COUNT IN SKU-LEN,
+                     DISC-RAW   COUNT IN DISC-LEN,
+                     CCY        COUNT IN CCY-LEN,
+                     TIME-RAW   COUNT IN TIME-LEN,
+                     CASHIER-ID COUNT IN CASHIER-LEN,
+                     MGR-PIN    COUNT IN MGR-PIN-LEN,
+                     REASON-CODE COUNT IN REASON-LEN,
+                     PAY-TYPE   COUNT IN PAY-TYPE-LEN,
+                     OVERRIDE-RAW COUNT IN OVERRIDE-LEN,
+                     CUST-ID    COUNT IN CUST-ID-LEN,
+                     REDEEM-RAW COUNT IN REDEEM-LEN
+                ON OVERFLOW MOVE "Y" TO TOOMANY-SW
+            END-UNSTRING
+
+      *> a usable till line has a type, a quantity and a SKU at
+      *> minimum - discount and currency stay defaulted if the
+      *> tokens for them aren't there.  Anything else (too many
+      *> tokens, a blank required token, a bad type code, or a
+      *> non-numeric quantity/discount) goes to suspense instead
+      *> of being rung up on guessed-at data.
+            MOVE "Y" TO PARSE-OK-SW
+            IF TOOMANY-TOKENS OR TXTYPE-LEN = 0 OR N-LEN = 0
+                  OR SKU-LEN = 0
+                MOVE "N" TO PARSE-OK-SW
+            ELSE
+                IF TXTYPE-RAW NOT = "S" AND TXTYPE-RAW NOT = "V"
+                      AND TXTYPE-RAW NOT = "P" AND TXTYPE-RAW NOT = "L"
+                    MOVE "N" TO PARSE-OK-SW
+                END-IF
+                IF N-RAW(1:1) = "-"
+                    IF N-LEN < 2 OR N-RAW(2:N-LEN - 1) IS NOT NUMERIC
+                        MOVE "N" TO PARSE-OK-SW
+                    END-IF
+                ELSE
+                    IF N-RAW(1:N-LEN) IS NOT NUMERIC
+                        MOVE "N" TO PARSE-OK-SW
+                    END-IF
+                END-IF
+                IF DISC-LEN > 0 AND DISC-RAW(1:DISC-LEN) IS NOT NUMERIC
+                    MOVE "N" TO PARSE-OK-SW
+                END-IF
+                IF TIME-LEN > 0 AND TIME-RAW(1:TIME-LEN) IS NOT NUMERIC
+                    MOVE "N" TO PARSE-OK-SW
+                END-IF
+                IF PAY-TYPE-LEN > 0 AND PAY-TYPE NOT = "C"
+                      AND PAY-TYPE NOT = "D" AND PAY-TYPE NOT = "G"
+                    MOVE "N" TO PARSE-OK-SW
+                END-IF
+                IF OVERRIDE-LEN > 0
+                    IF OVERRIDE-RAW(1:OVERRIDE-LEN) IS NOT NUMERIC
+                        MOVE "N" TO PARSE-OK-SW
+                    ELSE
+                        IF OVERRIDE-RAW(1:OVERRIDE-LEN) NOT = ZERO
+                              AND REASON-CODE = SPACES
+                            MOVE "N" TO PARSE-OK-SW
+                        END-IF
+                    END-IF
+                END-IF
+                IF REDEEM-LEN > 0
+                    IF REDEEM-RAW(1:REDEEM-LEN) IS NOT NUMERIC
+                        MOVE "N" TO PARSE-OK-SW
+                    ELSE
+                        IF REDEEM-RAW(1:REDEEM-LEN) NOT = ZERO
+                              AND CUST-ID = SPACES
+                            MOVE "N" TO PARSE-OK-SW
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+
+            IF NOT PARSE-OK
+                ADD 1 TO SUSPENSE-COUNT
+                MOVE LINE-NO TO SUSP-LINE-NO
+                MOVE INP TO SUSP-LINE
+                WRITE SUSPENSE-RECORD
+                DISPLAY "SUSPENSE: " function TRIM(INP)
+            ELSE
+            MOVE TXTYPE-RAW TO TX-TYPE
+            MOVE N-RAW TO N
+            MOVE DISC-RAW TO DISC
+            MOVE TIME-RAW TO TX-TIME
+            MOVE OVERRIDE-RAW TO OVERRIDE-PRICE
+            MOVE REDEEM-RAW TO REDEEM-PTS
+
+            IF TX-VOID
+                MOVE N TO VOID-RCPT
+                MOVE RCPT-NO TO VAUD-RCPT-NO
+                MOVE MGR-PIN TO VAUD-PIN
+                MOVE REASON-CODE TO VAUD-REASON
+                MOVE 0 TO VAUD-AMT
+
+      *> a void needs a manager PIN on the line that matches the
+      *> one on file - no PIN, or a PIN that doesn't match, gets
+      *> refused and logged as DENIED rather than backed out.
+                IF MGR-PIN = SPACES OR MGR-PIN NOT = VALID-MGR-PIN
+                    MOVE "DENIED" TO VAUD-RESULT
+                    WRITE VOID-AUDIT-RECORD
+                    DISPLAY "VOID: MANAGER PIN REQUIRED OR INVALID "
+                            "FOR RECEIPT " VOID-RCPT
+                ELSE
+                MOVE "N" TO VOID-SW
+                SET RI TO 1
+                SEARCH RCPT-ENTRY
+                    AT END
+                        DISPLAY "VOID: RECEIPT NOT FOUND "
+                                VOID-RCPT
+                    WHEN RCPT-TAB-NO(RI) = VOID-RCPT
+                        MOVE RCPT-TAB-AMT(RI) TO VOID-AMT
+                        MOVE RCPT-TAB-OUT(RI) TO VOID-OUT-AMT
+                        MOVE RCPT-TAB-TAX(RI) TO VOID-TAX-AMT
+                        MOVE RCPT-TAB-PAY(RI) TO VOID-PAY-TYPE
+                        MOVE "Y" TO VOID-SW
+                END-SEARCH
+
+                IF VOID-FOUND
+      *> DAY-TOTAL and DAY-TAX-TOTAL were built up from the pre-tax
+      *> sale and its tax, not the tax-inclusive total VOID-AMT
+      *> refunds to the customer - back each one out the way it went
+      *> in, or a void permanently understates both.
+                    SUBTRACT VOID-OUT-AMT FROM DAY-TOTAL
+                    SUBTRACT VOID-TAX-AMT FROM DAY-TAX-TOTAL
+                    MOVE VOID-AMT TO VOID-DISP
+                    DISPLAY "RECEIPT " RCPT-NO
+                            "  VOID OF " VOID-RCPT
+                            "  AMOUNT " function TRIM(VOID-DISP)
+
+                    MOVE REGISTER-ID TO TXLOG-REGISTER
+                    MOVE RCPT-NO TO TXLOG-RCPT-NO
+                    MOVE INP TO TXLOG-LINE
+                    COMPUTE TXLOG-AMT = 0 - VOID-AMT
+                    MOVE TX-TIME TO TXLOG-TIME
+                    MOVE CASHIER-ID TO TXLOG-CASHIER
+                    MOVE VOID-PAY-TYPE TO TXLOG-TENDER
+                    WRITE TXLOG-RECORD
+
+                    MOVE "APPROVED" TO VAUD-RESULT
+                    MOVE VOID-AMT TO VAUD-AMT
+                    WRITE VOID-AUDIT-RECORD
+
+                    ADD 1 TO RCPT-NO
+                ELSE
+                    MOVE "NOTFOUND" TO VAUD-RESULT
+                    WRITE VOID-AUDIT-RECORD
+                END-IF
+                END-IF
+      *> a price check just answers "what does this cost" - no receipt
+      *> number is burned, nothing posts to TXLOG or the day's total.
+            ELSE
+            IF TX-PRICECHK
+                MOVE SKU TO INV-SKU
+                READ INVENTORY-MASTER
+                    INVALID KEY
+                        DISPLAY "PRICE CHECK: UNKNOWN SKU "
+                                function TRIM(SKU)
+                    NOT INVALID KEY
+                        MOVE INV-PRICE TO PRICE-DISP
+                        DISPLAY "PRICE CHECK: " function TRIM(SKU)
+                                " = " function TRIM(PRICE-DISP)
+                END-READ
+            ELSE
+      *> a layaway installment posts a partial payment against the
+      *> ticket's outstanding balance and prints what's left - SKU
+      *> carries the layaway ID and N the payment amount, the same
+      *> slots a regular sale uses for item and quantity.
+            IF TX-LAYAWAY
+                MOVE SKU TO LAY-ID
+                READ LAYAWAY-MASTER
+                    INVALID KEY
+                        DISPLAY "LAYAWAY: UNKNOWN TICKET "
+                                function TRIM(SKU)
+                    NOT INVALID KEY
+                        SUBTRACT N FROM LAY-BALANCE
+                        REWRITE LAY-MASTER-RECORD
+                        MOVE LAY-BALANCE TO LAY-BALANCE-ED
+
+                        MOVE REGISTER-ID TO TXLOG-REGISTER
+                        MOVE RCPT-NO TO TXLOG-RCPT-NO
+                        MOVE INP TO TXLOG-LINE
+                        MOVE N TO TXLOG-AMT
+                        MOVE TX-TIME TO TXLOG-TIME
+                        MOVE CASHIER-ID TO TXLOG-CASHIER
+                        MOVE "L" TO TXLOG-TENDER
+                        WRITE TXLOG-RECORD
+
+                        DISPLAY "RECEIPT " RCPT-NO
+                                "  LAYAWAY " function TRIM(SKU)
+                                "  PAYMENT " N
+                                "  BALANCE REMAINING "
+                                function TRIM(LAY-BALANCE-ED)
+
+                        ADD 1 TO RCPT-NO
+                        ADD N TO DAY-TOTAL
+                END-READ
+            ELSE
+                MOVE "Y" TO NORCPT-OK-SW
+
+      *> a no-receipt return needs the same manager sign-off as a
+      *> void - refused and logged as DENIED rather than rung up
+      *> unsupervised.
+                IF N < 0
+                    IF MGR-PIN = SPACES OR MGR-PIN NOT = VALID-MGR-PIN
+                        MOVE "N" TO NORCPT-OK-SW
+                        MOVE RCPT-NO TO VAUD-RCPT-NO
+                        MOVE MGR-PIN TO VAUD-PIN
+                        MOVE REASON-CODE TO VAUD-REASON
+                        MOVE 0 TO VAUD-AMT
+                        MOVE "DENIED" TO VAUD-RESULT
+                        WRITE VOID-AUDIT-RECORD
+                        DISPLAY "NO-RECEIPT RETURN: MANAGER PIN "
+                                "REQUIRED OR INVALID FOR LINE " LINE-NO
+                    END-IF
+                END-IF
+
+                IF NORCPT-OK
+                MOVE SKU TO INV-SKU
+                READ INVENTORY-MASTER
+                    INVALID KEY
+                        MOVE 0 TO K
+                        MOVE 0 TO QTY-THRESHOLD
+                        DISPLAY "UNKNOWN SKU " function TRIM(SKU)
+                    NOT INVALID KEY
+                        MOVE INV-PRICE TO K
+                        MOVE INV-QTY-THRESHOLD TO QTY-THRESHOLD
+                END-READ
+
+      *> a nonzero override replaces the looked-up price, but the
+      *> original price and the reason code are logged to BUDPOVR
+      *> first so the swap leaves a record behind.
+                IF OVERRIDE-PRICE NOT = 0
+                    MOVE RCPT-NO TO POVR-RCPT-NO
+                    MOVE SKU TO POVR-SKU
+                    MOVE K TO POVR-ORIG-PRICE
+                    MOVE OVERRIDE-PRICE TO POVR-NEW-PRICE
+                    MOVE REASON-CODE TO POVR-REASON
+                    WRITE PRICE-OVERRIDE-RECORD
+                    DISPLAY "PRICE OVERRIDE: RECEIPT " RCPT-NO
+                            " " function TRIM(SKU)
+                            " " K " TO " OVERRIDE-PRICE
+                    MOVE OVERRIDE-PRICE TO K
+                END-IF
+
+      *> a quantity past the SKU's configured threshold still rings
+      *> up - this flags it for next-day review, it doesn't block
+      *> the sale - a keying error of N=500 for N=5 shouldn't need a
+      *> manager override just to get caught.
+                IF QTY-THRESHOLD > 0
+                      AND function ABS(N) > QTY-THRESHOLD
+                    MOVE RCPT-NO TO EXC-RCPT-NO
+                    MOVE SKU TO EXC-SKU
+                    MOVE N TO EXC-QTY
+                    MOVE QTY-THRESHOLD TO EXC-THRESHOLD
+                    WRITE EXCEPTION-RECORD
+                    DISPLAY "EXCEPTION: RECEIPT " RCPT-NO
+                            " QTY " N " EXCEEDS THRESHOLD "
+                            QTY-THRESHOLD " FOR " function TRIM(SKU)
+                END-IF
+
+                MULTIPLY N BY K GIVING GROSS-AMT
+
+                MOVE "N" TO OVFL-SW
+                IF function ABS(GROSS-AMT) > OUT-CAPACITY
+                    MOVE "Y" TO OVFL-SW
+                    DISPLAY "ERROR: RECEIPT " RCPT-NO
+                        " AMOUNT OVERFLOWS OUT FIELD - LINE SKIPPED"
+                ELSE
+                    COMPUTE OUT-AMT ROUNDED =
+                        GROSS-AMT * (100 - DISC) / 100
+
+                    COMPUTE TAX-AMT ROUNDED = OUT-AMT * TAX-RATE
+                    ADD OUT-AMT TAX-AMT GIVING TOTAL-AMT
+
+                    IF function ABS(TOTAL-AMT) > OUT-CAPACITY
+                        MOVE "Y" TO OVFL-SW
+                        DISPLAY "ERROR: RECEIPT " RCPT-NO
+                          " TOTAL OVERFLOWS OUT FIELD - LINE SKIPPED"
+                    END-IF
+                END-IF
+
+                IF NOT OVFL-DETECTED
+
+      *> loyalty points - a customer ID redeems points against the
+      *> displayed total (100 points per currency unit, same scale as
+      *> price and tax) before this sale's own OUT-AMT earns it back
+      *> more, same points master HEILTOLUSUMMA maintains.
+                    IF CUST-ID NOT = SPACES
+                        MOVE CUST-ID TO PTS-CUST-ID
+                        READ POINTS-MASTER-FILE
+                            INVALID KEY
+                                MOVE 0 TO PTS-LIFETIME
+                        END-READ
+
+                        IF REDEEM-PTS > 0
+                            IF REDEEM-PTS > PTS-LIFETIME
+                                DISPLAY "LOYALTY: CUSTOMER "
+                                        function TRIM(CUST-ID)
+                                        " HAS INSUFFICIENT POINTS - "
+                                        "REDEMPTION SKIPPED"
+                                MOVE 0 TO REDEEM-PTS
+                            ELSE
+                                DIVIDE REDEEM-PTS BY 100
+                                    GIVING REDEEM-VALUE
+      *> under 100 points converts to zero currency units at this
+      *> scale - skip the redemption outright rather than debit the
+      *> points for a discount that never actually lands.
+                                IF REDEEM-VALUE = 0
+                                    DISPLAY "LOYALTY: CUSTOMER "
+                                        function TRIM(CUST-ID)
+                                        " REDEMPTION IS BELOW THE "
+                                        "100-POINT MINIMUM - SKIPPED"
+                                    MOVE 0 TO REDEEM-PTS
+                                ELSE
+                                    IF REDEEM-VALUE > TOTAL-AMT
+                                        MOVE TOTAL-AMT TO REDEEM-VALUE
+      *> capped down to what the sale can actually absorb - rescale
+      *> REDEEM-PTS to match, so the customer isn't charged points
+      *> for value beyond what they actually received.
+                                        COMPUTE REDEEM-PTS =
+                                            REDEEM-VALUE * 100
+                                    END-IF
+      *> take the redemption off OUT-AMT as well as TOTAL-AMT, not
+      *> just the display/TXLOG copy - DAY-TOTAL/DAY-TAX-TOTAL and
+      *> RCPT-TAB-OUT are built from OUT-AMT/TAX-AMT, and need to
+      *> keep summing to the same TOTAL-AMT that posts to TXLOG, or
+      *> a redeemed sale makes the day's running totals diverge from
+      *> its own TXLOG entries the same way an un-backed-out void did.
+                                    SUBTRACT REDEEM-VALUE FROM TOTAL-AMT
+                                    SUBTRACT REDEEM-VALUE FROM OUT-AMT
+                                    SUBTRACT REDEEM-PTS FROM PTS-LIFETIME
+                                END-IF
+                            END-IF
+                        END-IF
+
+      *> earn at the same 100-points-per-currency-unit scale the
+      *> redemption above spends at, not a tenth of a point per unit -
+      *> MULTIPLY, not DIVIDE, or a typical under-$100 sale earns
+      *> exactly zero points.
+                        MULTIPLY OUT-AMT BY 100 GIVING PTS-EARNED
+                        ADD PTS-EARNED TO PTS-LIFETIME
+
+                        IF PTS-FOUND
+                            REWRITE PTS-MASTER-RECORD
+                        ELSE
+                            WRITE PTS-MASTER-RECORD
+                        END-IF
+
+                        MOVE PTS-LIFETIME TO PTS-LIFETIME-ED
+                        DISPLAY "LOYALTY: " function TRIM(CUST-ID)
+                                "  POINTS EARNED " PTS-EARNED
+                                "  BALANCE "
+                                function TRIM(PTS-LIFETIME-ED)
+                    END-IF
+
+                    MOVE OUT-AMT TO OUT
+                    MOVE TAX-AMT TO TAX-DISP
+                    MOVE TOTAL-AMT TO TOTAL-DISP
+                    DISPLAY "RECEIPT " RCPT-NO
+                            "  SALE: " OUT
+                            "  TAX: " function TRIM(TAX-DISP)
+                            "  TOTAL: " function TRIM(TOTAL-DISP)
+
+                    IF CCY NOT = SPACES
+                        MOVE CCY TO FX-CCY
+                        READ FX-RATE-FILE
+                            INVALID KEY
+                                DISPLAY "UNKNOWN CURRENCY "
+                                        function TRIM(CCY)
+                            NOT INVALID KEY
+                                COMPUTE FRN-AMT ROUNDED =
+                                    TOTAL-AMT / FX-RATE
+                                MOVE FRN-AMT TO FRN-DISP
+                                DISPLAY "  " function TRIM(CCY) " "
+                                        function TRIM(FRN-DISP)
+                        END-READ
+                    END-IF
+
+                    IF RCPT-COUNT < 9999
+                        ADD 1 TO RCPT-COUNT
+                        MOVE RCPT-NO TO RCPT-TAB-NO(RCPT-COUNT)
+                        MOVE TOTAL-AMT TO RCPT-TAB-AMT(RCPT-COUNT)
+                        MOVE OUT-AMT TO RCPT-TAB-OUT(RCPT-COUNT)
+                        MOVE TAX-AMT TO RCPT-TAB-TAX(RCPT-COUNT)
+                        MOVE PAY-TYPE TO RCPT-TAB-PAY(RCPT-COUNT)
+                    END-IF
+
+      *> a gift-card/store-credit tender debits the running liability
+      *> instead of adding to cash/card sales - the store now owes
+      *> that much less on outstanding cards.
+                    IF PAY-GIFTCARD
+                        SUBTRACT TOTAL-AMT FROM STORE-CREDIT-LIAB
+                        MOVE STORE-CREDIT-LIAB TO STORE-CREDIT-LIAB-ED
+                        DISPLAY "RECEIPT " RCPT-NO
+                                "  TENDERED GIFT CARD/STORE CREDIT - "
+                                "LIABILITY NOW "
+                                function TRIM(STORE-CREDIT-LIAB-ED)
+                    END-IF
+
+                    MOVE REGISTER-ID TO TXLOG-REGISTER
+                    MOVE RCPT-NO TO TXLOG-RCPT-NO
+                    MOVE INP TO TXLOG-LINE
+                    MOVE TOTAL-AMT TO TXLOG-AMT
+                    MOVE TX-TIME TO TXLOG-TIME
+                    MOVE CASHIER-ID TO TXLOG-CASHIER
+                    MOVE PAY-TYPE TO TXLOG-TENDER
+                    WRITE TXLOG-RECORD
+
+                    ADD 1 TO RCPT-NO
+
+                    IF N < 0
+                        SUBTRACT OUT-AMT FROM REFUND-TOTAL
+
+      *> a manager-approved no-receipt return also goes on the audit
+      *> trail, and counts against the shop-wide daily cap - over the
+      *> cap still rings up, it just gets flagged for next-day review.
+                        MOVE RCPT-NO TO VAUD-RCPT-NO
+                        MOVE MGR-PIN TO VAUD-PIN
+                        MOVE REASON-CODE TO VAUD-REASON
+                        MOVE TOTAL-AMT TO VAUD-AMT
+                        MOVE "APPROVED" TO VAUD-RESULT
+                        WRITE VOID-AUDIT-RECORD
+
+                        ADD 1 TO NORCPT-COUNT
+                        IF NORCPT-CAP > 0 AND NORCPT-COUNT > NORCPT-CAP
+                            MOVE NORCPT-COUNT TO NORCPT-COUNT-ED
+                            DISPLAY "EXCEPTION: NO-RECEIPT RETURNS "
+                                    "TODAY (" function TRIM
+                                    (NORCPT-COUNT-ED)
+                                    ") EXCEED DAILY CAP "
+                                    NORCPT-CAP " - FLAGGED FOR REVIEW"
+                        END-IF
+                    ELSE
+                        ADD OUT-AMT TO DAY-TOTAL
+                    END-IF
+                    ADD TAX-AMT TO DAY-TAX-TOTAL
+                END-IF
+                END-IF
+            END-IF
+            END-IF
+            END-IF
+            END-IF
+
+      *> checkpoint every BUD-CKP-INTERVAL lines (zero turns it off)
+      *> so a restart never has to redo more than one interval's worth.
+            IF BUD-CKP-INTERVAL > 0
+                IF function MOD(LINE-NO, BUD-CKP-INTERVAL) = 0
+                    PERFORM CKP-WRITE-RTN
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+      *> the tape ran to completion with no abend - the checkpoint's
+      *> only job is same-day abend recovery, so a run that reaches
+      *> EOF cleanly clears it rather than leaving LINE-NO behind for
+      *> tomorrow's run to misread as unfinished work.  OPEN OUTPUT on
+      *> a LINE SEQUENTIAL file truncates it to empty, same idiom
+      *> MANADARLOK uses to purge the files it archives.
+    IF LINE-NO > 0
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+    END-IF
+
+    OPEN OUTPUT STORE-CREDIT-FILE
+    MOVE STORE-CREDIT-LIAB TO SCBAL-LIABILITY
+    WRITE STORE-CREDIT-RECORD
+    CLOSE STORE-CREDIT-FILE
+
+    CLOSE INVENTORY-MASTER
+    CLOSE FX-RATE-FILE
+    CLOSE LAYAWAY-MASTER
+    CLOSE POINTS-MASTER-FILE
+    CLOSE TXLOG-FILE
+    CLOSE SUSPENSE-FILE
+    CLOSE VOID-AUDIT-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE PRICE-OVERRIDE-FILE
+
+    MOVE DAY-TOTAL TO DAY-TOTAL-ED
+    MOVE DAY-TAX-TOTAL TO DAY-TAX-TOTAL-ED
+    MOVE REFUND-TOTAL TO REFUND-TOTAL-ED
+    DISPLAY "DAY TOTAL: " function TRIM(DAY-TOTAL-ED)
+    DISPLAY "DAY TAX TOTAL: " function TRIM(DAY-TAX-TOTAL-ED)
+    DISPLAY "DAY REFUND TOTAL: " function TRIM(REFUND-TOTAL-ED)
+
+    MOVE SUSPENSE-COUNT TO SUSPENSE-COUNT-ED
+    DISPLAY "SUSPENSE LINES: " function TRIM(SUSPENSE-COUNT-ED)
+
+    MOVE STORE-CREDIT-LIAB TO STORE-CREDIT-LIAB-ED
+    DISPLAY "STORE CREDIT LIABILITY: "
+            function TRIM(STORE-CREDIT-LIAB-ED)
+
+      *> GOBACK rather than STOP RUN - standalone this still ends the
+      *> job same as before, but it also lets this run as one step
+      *> of a chained end-of-day batch driver.
+    GOBACK.
+
+      *> writes the whole interim run state - a header record with
+      *> the last line processed and the day's running totals,
+      *> followed by one detail record per receipt rung up so far -
+      *> so a restart after an abend has everything it needs to
+      *> resume, not just the line number to skip to.
+CKP-WRITE-RTN.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE "H" TO CKP-REC-TYPE
+    MOVE LINE-NO TO CKP-LAST-LINE
+    MOVE RCPT-NO TO CKP-RCPT-NO
+    MOVE DAY-TOTAL TO CKP-DAY-TOTAL
+    MOVE DAY-TAX-TOTAL TO CKP-DAY-TAX-TOTAL
+    MOVE REFUND-TOTAL TO CKP-REFUND-TOTAL
+    MOVE NORCPT-COUNT TO CKP-NORCPT-COUNT
+    MOVE 0 TO CKP-RCPT-TAB-NO
+    MOVE 0 TO CKP-RCPT-TAB-AMT
+    MOVE 0 TO CKP-RCPT-TAB-OUT
+    MOVE 0 TO CKP-RCPT-TAB-TAX
+    MOVE SPACE TO CKP-RCPT-TAB-PAY
+    WRITE CKP-RECORD
+    PERFORM CKP-WRITE-DETAIL-RTN
+        VARYING RI FROM 1 BY 1 UNTIL RI > RCPT-COUNT
+    CLOSE CHECKPOINT-FILE.
+
+CKP-WRITE-DETAIL-RTN.
+    MOVE "R" TO CKP-REC-TYPE
+    MOVE 0 TO CKP-LAST-LINE
+    MOVE 0 TO CKP-RCPT-NO
+    MOVE 0 TO CKP-DAY-TOTAL
+    MOVE 0 TO CKP-DAY-TAX-TOTAL
+    MOVE 0 TO CKP-REFUND-TOTAL
+    MOVE 0 TO CKP-NORCPT-COUNT
+    MOVE RCPT-TAB-NO(RI) TO CKP-RCPT-TAB-NO
+    MOVE RCPT-TAB-AMT(RI) TO CKP-RCPT-TAB-AMT
+    MOVE RCPT-TAB-OUT(RI) TO CKP-RCPT-TAB-OUT
+    MOVE RCPT-TAB-TAX(RI) TO CKP-RCPT-TAB-TAX
+    MOVE RCPT-TAB-PAY(RI) TO CKP-RCPT-TAB-PAY
+    WRITE CKP-RECORD.
