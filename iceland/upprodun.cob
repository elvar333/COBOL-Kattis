@@ -9,18 +9,48 @@ WORKING-STORAGE SECTION.
    01 Z   PIC S9(30).
    01 A   PIC S9(30).
    01 INP PIC X(100).
-   01 OUT PIC X(500) VALUE "**************************************************************************************************************************************************************************************************************************************************************************************************************************************************************************************************************************".
+   01 REG-NO PIC S9(30).
+   01 REG-NO-ED PIC Z(29)9.
+   01 REG-COUNT PIC S9(30).
+   01 REG-COUNT-ED PIC Z(29)9.
+   01 N-ED PIC Z(29)9.
+   01 M-ED PIC Z(29)9.
+   01 RECON-TOTAL PIC S9(30) VALUE 0.
+   01 RECON-TOTAL-ED PIC Z(29)9.
 
 PROCEDURE DIVISION.
    ACCEPT N
    ACCEPT M
+      *> same remainder-distribution logic as before: the larger
+      *> (X+1)-sized allocation goes to the first Z registers, the
+      *> plain X-sized allocation to the rest, so the day's forecast
+      *> transaction volume M splits evenly across N open registers.
    DIVIDE M BY N GIVING X REMAINDER Z
    ADD 1 TO X GIVING A
+   MOVE 0 TO REG-NO
    PERFORM N TIMES
+      ADD 1 TO REG-NO
       IF Z > 0
-         DISPLAY OUT(1:A)
+         MOVE A TO REG-COUNT
          SUBTRACT 1 FROM Z
       ELSE
-         DISPLAY OUT(1:X)
+         MOVE X TO REG-COUNT
       END-IF
-   END-PERFORM.
+      ADD REG-COUNT TO RECON-TOTAL
+      MOVE REG-NO TO REG-NO-ED
+      MOVE REG-COUNT TO REG-COUNT-ED
+      DISPLAY "REGISTER " function TRIM(REG-NO-ED) ": "
+              function TRIM(REG-COUNT-ED)
+   END-PERFORM
+
+   MOVE N TO N-ED
+   MOVE M TO M-ED
+   MOVE RECON-TOTAL TO RECON-TOTAL-ED
+   IF RECON-TOTAL = M
+      DISPLAY "RECONCILIATION OK: " function TRIM(N-ED)
+              " REGISTERS TOTAL " function TRIM(RECON-TOTAL-ED)
+   ELSE
+      DISPLAY "RECONCILIATION FAILED: " function TRIM(N-ED)
+              " REGISTERS TOTAL " function TRIM(RECON-TOTAL-ED)
+              " EXPECTED " function TRIM(M-ED)
+   END-IF.
