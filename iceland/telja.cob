@@ -1,20 +1,97 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. TELJA.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CHECKPOINT-FILE ASSIGN TO "TELJACKP"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS CKP-FS.
+
 DATA DIVISION.
-WORKING-STORAGE SECTION.
+	FILE SECTION.
+	FD  CHECKPOINT-FILE.
+	01  CKP-RECORD.
+		05  CKP-LAST-VAL  PIC S9(30).
+
+	WORKING-STORAGE SECTION.
+	01 CKP-FS PIC XX.
+		88 CKP-FOUND VALUE "00".
 	01 N   PIC S9(30).
+	01 START-VAL PIC S9(30).
+	01 STEP-VAL  PIC S9(30).
 	01 M   PIC S9(30) VALUE 1.
 	01 K   PIC Z(30) VALUE 1.
-	01 INP PIC X(100).
-	01 OUT PIC X(100).
+
+      *> zero-pad mode turns K's blank-padded edit field into a
+      *> fixed-width, leading-zero invoice number instead.
+	01 PAD-SW PIC X VALUE "N".
+		88 PAD-ZERO VALUE "Z".
+	01 PAD-WIDTH PIC 9(2) VALUE 0.
+	01 K-ZERO PIC 9(30).
+	01 ZERO-PAD PIC X(30) VALUE "000000000000000000000000000000".
+	01 OVFL-LEN PIC S9(3).
+	01 LAST-USED-VAL PIC S9(30).
+	01 HAS-OUTPUT-SW PIC X VALUE "N".
+		88 HAS-OUTPUT VALUE "Y".
 
 PROCEDURE DIVISION.
-	PERFORM
-		ACCEPT N
-		PERFORM N TIMES
-		     DISPLAY function TRIM(K)
-			 ADD 1 TO M
-			 MOVE M TO K
-	    END-PERFORM
-	END-PERFORM.
\ No newline at end of file
+      *> starting value and step are now input parameters rather than
+      *> hardcoded at 1/1; if a checkpoint from a prior run exists it
+      *> wins over the supplied starting value, so the sequence keeps
+      *> climbing across runs instead of restarting every time.
+	ACCEPT START-VAL
+	ACCEPT STEP-VAL
+	ACCEPT N
+	ACCEPT PAD-SW
+	ACCEPT PAD-WIDTH
+
+      *> PAD-WIDTH is operator-supplied - clamp it to the 1-30
+      *> range K-ZERO can actually hold, or a zero or too-wide
+      *> value abends the DISPLAY reference-mod below.
+	IF PAD-ZERO AND (PAD-WIDTH < 1 OR PAD-WIDTH > 30)
+		DISPLAY "TELJA: PAD-WIDTH OUT OF RANGE (1-30) - USING 30"
+		MOVE 30 TO PAD-WIDTH
+	END-IF
+
+	MOVE START-VAL TO M
+	OPEN INPUT CHECKPOINT-FILE
+	IF CKP-FOUND
+		READ CHECKPOINT-FILE
+		IF CKP-FOUND
+			COMPUTE M = CKP-LAST-VAL + STEP-VAL
+		END-IF
+	END-IF
+	CLOSE CHECKPOINT-FILE
+
+	PERFORM N TIMES
+		IF PAD-ZERO
+			MOVE M TO K-ZERO
+      *> once M grows past PAD-WIDTH digits the high-order
+      *> digits get truncated off the displayed field and the
+      *> sequence silently wraps and repeats - flag it instead
+      *> of handing out a colliding invoice number unnoticed.
+			COMPUTE OVFL-LEN = 30 - PAD-WIDTH
+			IF OVFL-LEN > 0
+				AND K-ZERO(1:OVFL-LEN) NOT = ZERO-PAD(1:OVFL-LEN)
+				DISPLAY "TELJA: INVOICE NUMBER " function TRIM(K-ZERO)
+					" EXCEEDS PAD-WIDTH " PAD-WIDTH " - NUMBER WILL REPEAT"
+			END-IF
+			DISPLAY K-ZERO(31 - PAD-WIDTH : PAD-WIDTH)
+		ELSE
+			MOVE M TO K
+			DISPLAY function TRIM(K)
+		END-IF
+		MOVE M TO LAST-USED-VAL
+		MOVE "Y" TO HAS-OUTPUT-SW
+		ADD STEP-VAL TO M
+	END-PERFORM
+
+	IF HAS-OUTPUT
+		MOVE LAST-USED-VAL TO CKP-LAST-VAL
+		OPEN OUTPUT CHECKPOINT-FILE
+		WRITE CKP-RECORD
+		CLOSE CHECKPOINT-FILE
+	END-IF
+
+	STOP RUN.
