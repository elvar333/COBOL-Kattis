@@ -3,28 +3,51 @@ PROGRAM-ID. XORSIST.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+  01 INP PIC X(100).
+      88 EOF-INP VALUE SPACES.
   01 N   PIC S9(30).
   01 M   PIC S9(30).
   01 K   PIC S9(30).
-  01 INP PIC X(100).
-  01 OUT PIC Z(100).
+
+      *> stock-category names, one per remainder 0-3 of the SKU's
+      *> mod-4 classification - same constant-table trick as any
+      *> fixed lookup list in a traditional batch shop.
+  01 CAT-NAMES.
+      05 FILLER PIC X(12) VALUE "GROCERY".
+      05 FILLER PIC X(12) VALUE "HOUSEHOLD".
+      05 FILLER PIC X(12) VALUE "CLOTHING".
+      05 FILLER PIC X(12) VALUE "ELECTRONICS".
+  01 CAT-NAME-TAB REDEFINES CAT-NAMES PIC X(12) OCCURS 4 TIMES.
+
+  01 CAT-COUNT-TAB.
+      05 CAT-COUNT PIC 9(9) OCCURS 4 TIMES VALUE 0.
+  01 CAT-COUNT-ED PIC Z(8)9.
+  01 CAT-IDX PIC S9(3).
+
+      *> INP is the SKU itself, not a number - classified off its
+      *> numeric tail the same way TIMABIL classifies LINE-SKU, not
+      *> by treating the whole alphanumeric SKU as a number.
+  01 SKU-TAIL PIC 9(4).
 
 PROCEDURE DIVISION.
-  PERFORM
-    ACCEPT N
-    DIVIDE N BY 4 GIVING K REMAINDER M
-      IF M = 0
-        MOVE N TO OUT
-        DISPLAY function TRIM(OUT)
-      ELSE
-        IF M = 1
-          DISPLAY "1"
-        ELSE
-          IF M = 2
-            DISPLAY "Gunnar"
-          ELSE
-            DISPLAY "Enginn"
-          END-IF
-        END-IF
+  PERFORM UNTIL EOF-INP
+    ACCEPT INP
+    IF NOT EOF-INP
+      COMPUTE CAT-IDX = 1
+      IF INP(7:4) IS NUMERIC
+          MOVE INP(7:4) TO SKU-TAIL
+          MOVE SKU-TAIL TO N
+          DIVIDE N BY 4 GIVING K REMAINDER M
+          COMPUTE CAT-IDX = M + 1
       END-IF
+      ADD 1 TO CAT-COUNT(CAT-IDX)
+      DISPLAY "SKU " function TRIM(INP) "  CATEGORY "
+              function TRIM(CAT-NAME-TAB(CAT-IDX))
+    END-IF
+  END-PERFORM
+
+  PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 4
+    MOVE CAT-COUNT(CAT-IDX) TO CAT-COUNT-ED
+    DISPLAY function TRIM(CAT-NAME-TAB(CAT-IDX)) ": "
+            function TRIM(CAT-COUNT-ED)
   END-PERFORM.
