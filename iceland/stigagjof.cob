@@ -1,37 +1,245 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. STIGAGJOF.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCORE-MASTER-FILE ASSIGN TO "SCOREMST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS SM-CHK
+        FILE STATUS IS SM-FS.
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  SCORE-MASTER-FILE.
+    COPY "scoremst.cpy".
+
 WORKING-STORAGE SECTION.
+    01 SM-FS PIC XX.
+        88 SM-FOUND VALUE "00".
+        88 SM-NEW-FILE VALUE "35".
     01 N   PIC S9(3).
     01 M   PIC S9(30).
     01 K   PIC S9(30).
     01 INP PIC X(100).
+        88 EOF-INP VALUE SPACES.
     01 CHK PIC X(100).
     01 SPL PIC X(100).
-    01 OUT PIC S9(3) VALUE 0.
     01 DIS PIC Z(3).
+    01 M-RAW PIC X(30).
+    01 K-RAW PIC X(30).
+    01 M-LEN PIC S9(3).
+    01 CHK-LEN PIC S9(3).
+    01 K-LEN PIC S9(3).
+    01 TOOMANY-SW PIC X VALUE "N".
+        88 TOOMANY-TOKENS VALUE "Y".
+    01 LINE-OK-SW PIC X.
+        88 LINE-OK VALUE "Y".
+    01 REJECT-COUNT PIC S9(5) VALUE 0.
+    01 REJECT-COUNT-ED PIC Z(4)9.
+
+      *> top-3 distinct-score leaderboard for the requested category.
+      *> each slot holds one distinct score and every M that earned it.
+    01 LB-TAB.
+        05 LB-SLOT OCCURS 3 TIMES.
+            10 LB-SCORE  PIC S9(30) VALUE 0.
+            10 LB-COUNT  PIC S9(3)  VALUE 0.
+            10 LB-MEMBER PIC S9(30) OCCURS 20 TIMES.
+    01 RANK-VAL PIC S9(31) OCCURS 3 TIMES.
+    01 RNK-ORD    PIC S9(1)  OCCURS 3 TIMES.
+    01 SWAP-TMP PIC S9(1).
+    01 TARGET-SX PIC S9(1).
+    01 MIN-SX    PIC S9(1).
+    01 DI        PIC S9(3).
+    01 DJ        PIC S9(3).
+    01 MX        PIC S9(3).
+    01 RANK-NO   PIC S9(1).
 
 PROCEDURE DIVISION.
-    PERFORM 
+      *> a blank category line ends the run gracefully instead of
+      *> abending on EOF - needed so this can be CALLed as one step
+      *> of a chained end-of-day batch run instead of only standalone.
+    PERFORM UNTIL EOF-INP
         ACCEPT INP
+        IF NOT EOF-INP
         ACCEPT N
+
+      *> seed today's standings with whatever this category already
+      *> had on the master, so the leaderboard carries over day to day.
+        OPEN I-O SCORE-MASTER-FILE
+        IF SM-NEW-FILE
+           OPEN OUTPUT SCORE-MASTER-FILE
+           CLOSE SCORE-MASTER-FILE
+           OPEN I-O SCORE-MASTER-FILE
+        END-IF
+
+        MOVE INP TO SM-CHK
+        READ SCORE-MASTER-FILE
+        IF SM-FOUND
+           PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+              MOVE SM-SCORE(DI) TO LB-SCORE(DI)
+              MOVE SM-COUNT(DI) TO LB-COUNT(DI)
+              PERFORM VARYING MX FROM 1 BY 1
+                      UNTIL MX > SM-COUNT(DI) OR MX > 20
+                 MOVE SM-MEMBER(DI, MX) TO LB-MEMBER(DI, MX)
+              END-PERFORM
+           END-PERFORM
+        ELSE
+      *> a new category starts with nothing on the master - without
+      *> this, LB-TAB would still hold the previous category's
+      *> standings from the last time round this loop.
+           PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+              MOVE 0 TO LB-SCORE(DI)
+              MOVE 0 TO LB-COUNT(DI)
+              PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > 20
+                 MOVE 0 TO LB-MEMBER(DI, MX)
+              END-PERFORM
+           END-PERFORM
+        END-IF
+
+      *> reset per category, not just once at program start - this
+      *> runs as one step of a chained batch and each category's
+      *> REJECTED LINES count must be its own, not cumulative across
+      *> every category fed through this job.
+        MOVE 0 TO REJECT-COUNT
+
         PERFORM N TIMES
            ACCEPT SPL
+           MOVE SPACES TO M-RAW, CHK, K-RAW
+           MOVE 0 TO M-LEN, CHK-LEN, K-LEN
+           MOVE "N" TO TOOMANY-SW
            UNSTRING SPL
-               DELIMITED BY SPACE
-               INTO M, CHK, K
-            
+               DELIMITED BY ALL SPACE
+               INTO M-RAW COUNT IN M-LEN,
+                    CHK   COUNT IN CHK-LEN,
+                    K-RAW COUNT IN K-LEN
+               ON OVERFLOW MOVE "Y" TO TOOMANY-SW
+           END-UNSTRING
+
+      *> a clean line unstrings into exactly three non-empty tokens,
+      *> with M and K both numeric - anything else is bad score-feed
+      *> data and gets rejected rather than silently mis-parsed.
+           MOVE "Y" TO LINE-OK-SW
+           IF TOOMANY-TOKENS OR M-LEN = 0 OR CHK-LEN = 0 OR K-LEN = 0
+              MOVE "N" TO LINE-OK-SW
+           ELSE
+              IF M-RAW(1:M-LEN) IS NOT NUMERIC
+                    OR K-RAW(1:K-LEN) IS NOT NUMERIC
+                 MOVE "N" TO LINE-OK-SW
+              END-IF
+           END-IF
+
+           IF NOT LINE-OK
+              ADD 1 TO REJECT-COUNT
+              DISPLAY "REJECTED: " function TRIM(SPL)
+           ELSE
+           MOVE M-RAW TO M
+           MOVE K-RAW TO K
            IF CHK = INP
-              IF K > OUT
-                 COMPUTE OUT = K
+              MOVE 0 TO TARGET-SX
+              PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+                 IF LB-COUNT(DI) > 0 AND LB-SCORE(DI) = K
+                    MOVE DI TO TARGET-SX
+                 END-IF
+              END-PERFORM
+
+              IF TARGET-SX = 0
+                 PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+                    IF TARGET-SX = 0 AND LB-COUNT(DI) = 0
+                       MOVE DI TO TARGET-SX
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+              IF TARGET-SX = 0
+                 MOVE 1 TO MIN-SX
+                 IF LB-SCORE(2) < LB-SCORE(MIN-SX)
+                    MOVE 2 TO MIN-SX
+                 END-IF
+                 IF LB-SCORE(3) < LB-SCORE(MIN-SX)
+                    MOVE 3 TO MIN-SX
+                 END-IF
+                 IF K > LB-SCORE(MIN-SX)
+                    MOVE MIN-SX TO TARGET-SX
+                    MOVE 0 TO LB-COUNT(TARGET-SX)
+                 END-IF
               END-IF
+
+              IF TARGET-SX NOT = 0
+                 IF LB-COUNT(TARGET-SX) = 0
+                    MOVE K TO LB-SCORE(TARGET-SX)
+                 END-IF
+                 ADD 1 TO LB-COUNT(TARGET-SX)
+      *> ties beyond 20 for the same score still count toward
+      *> LB-COUNT but stop being listed individually - nobody
+      *> expects twenty-one-way ties on a top-3 board.
+                 IF LB-COUNT(TARGET-SX) <= 20
+                    MOVE M TO LB-MEMBER(TARGET-SX, LB-COUNT(TARGET-SX))
+                 END-IF
+              END-IF
+           END-IF
+           END-IF
+        END-PERFORM
+
+      *> rank the (up to three) slots in use, worst-first bubble sort
+      *> treating an empty slot as lower than any real score.
+        MOVE 1 TO RNK-ORD(1)
+        MOVE 2 TO RNK-ORD(2)
+        MOVE 3 TO RNK-ORD(3)
+        PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+           IF LB-COUNT(DI) > 0
+              MOVE LB-SCORE(DI) TO RANK-VAL(DI)
+           ELSE
+              MOVE -999999999999999999999999999999 TO RANK-VAL(DI)
            END-IF
         END-PERFORM
-        
-        MOVE OUT TO DIS
-        IF OUT = 0
+        PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 2
+           PERFORM VARYING DJ FROM 1 BY 1 UNTIL DJ > 3 - DI
+              IF RANK-VAL(RNK-ORD(DJ)) < RANK-VAL(RNK-ORD(DJ + 1))
+                 MOVE RNK-ORD(DJ) TO SWAP-TMP
+                 MOVE RNK-ORD(DJ + 1) TO RNK-ORD(DJ)
+                 MOVE SWAP-TMP TO RNK-ORD(DJ + 1)
+              END-IF
+           END-PERFORM
+        END-PERFORM
+
+        MOVE REJECT-COUNT TO REJECT-COUNT-ED
+        DISPLAY "REJECTED LINES: " function TRIM(REJECT-COUNT-ED)
+
+        IF LB-COUNT(RNK-ORD(1)) = 0
            DISPLAY "0"
         ELSE
-           DISPLAY function TRIM(DIS)
-    END-PERFORM.
+           MOVE 0 TO RANK-NO
+           PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+              IF LB-COUNT(RNK-ORD(DI)) > 0
+                 ADD 1 TO RANK-NO
+                 MOVE LB-SCORE(RNK-ORD(DI)) TO DIS
+                 DISPLAY "RANK " RANK-NO ": " function TRIM(DIS)
+                 PERFORM VARYING MX FROM 1 BY 1
+                         UNTIL MX > LB-COUNT(RNK-ORD(DI)) OR MX > 20
+                    DISPLAY "  WINNER: " LB-MEMBER(RNK-ORD(DI), MX)
+                 END-PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+
+        MOVE INP TO SM-CHK
+        PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+           MOVE LB-SCORE(DI) TO SM-SCORE(DI)
+           MOVE LB-COUNT(DI) TO SM-COUNT(DI)
+           PERFORM VARYING MX FROM 1 BY 1
+                   UNTIL MX > LB-COUNT(DI) OR MX > 20
+              MOVE LB-MEMBER(DI, MX) TO SM-MEMBER(DI, MX)
+           END-PERFORM
+        END-PERFORM
+        IF SM-FOUND
+           REWRITE SCORE-MASTER-RECORD
+        ELSE
+           WRITE SCORE-MASTER-RECORD
+        END-IF
+        CLOSE SCORE-MASTER-FILE
+        END-IF
+    END-PERFORM
+
+    GOBACK.
