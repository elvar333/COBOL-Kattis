@@ -1,30 +1,96 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MORK.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROMOTIONS-FILE ASSIGN TO "PROMOMST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PROMO-KEY
+        FILE STATUS IS PROMO-FS.
+
 DATA DIVISION.
-WORKING-STORAGE SECTION.
+    FILE SECTION.
+    FD  PROMOTIONS-FILE.
+    COPY "promomst.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 PROMO-FS PIC XX.
+        88 PROMO-FOUND VALUE "00".
+    01 INP PIC X(100).
+        88 EOF-INP VALUE SPACES.
     01 N   PIC S9(30).
     01 M   PIC S9(30).
-    01 K   PIC S9(30).
-    01 INP PIC X(100).
-    01 OUT PIC X(100).
+    01 N-RAW PIC X(30) VALUE "0".
+    01 M-RAW PIC X(30) VALUE "0".
+    01 N-LEN PIC S9(2).
+    01 M-LEN PIC S9(2).
+    01 LINE-OK-SW PIC X VALUE "N".
+        88 LINE-OK VALUE "Y".
+    01 TODAY-DATE PIC 9(8).
 
 PROCEDURE DIVISION.
-    PERFORM 
-       ACCEPT N
-       ACCEPT M
-       IF N = 0
-           DISPLAY "Jebb"
-       ELSE
-           IF N = 2
-               IF M = 2
-                   DISPLAY "Jebb"
-               ELSE
-                   DISPLAY "Neibb"
-               END-IF
-           ELSE
-               DISPLAY "Neibb"
-           END-IF
+    OPEN INPUT PROMOTIONS-FILE
+    ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+      *> N is the promo code, M the store number - a match is no
+      *> longer two magic numbers, it's a real lookup against the
+      *> promotions master, with an expiry check distinguishing a
+      *> code that's wrong from one that's simply past its date.
+    PERFORM UNTIL EOF-INP
+       ACCEPT INP
+       IF NOT EOF-INP
+          MOVE "0" TO N-RAW
+          MOVE "0" TO M-RAW
+          UNSTRING INP
+              DELIMITED BY SPACE
+              INTO N-RAW COUNT IN N-LEN,
+                   M-RAW COUNT IN M-LEN
+
+          MOVE "Y" TO LINE-OK-SW
+          IF N-LEN = 0 OR M-LEN = 0
+              MOVE "N" TO LINE-OK-SW
+          ELSE
+              IF N-RAW(1:1) = "-"
+                  IF N-LEN < 2 OR N-RAW(2:N-LEN - 1) IS NOT NUMERIC
+                      MOVE "N" TO LINE-OK-SW
+                  END-IF
+              ELSE
+                  IF N-RAW(1:N-LEN) IS NOT NUMERIC
+                      MOVE "N" TO LINE-OK-SW
+                  END-IF
+              END-IF
+              IF M-RAW(1:1) = "-"
+                  IF M-LEN < 2 OR M-RAW(2:M-LEN - 1) IS NOT NUMERIC
+                      MOVE "N" TO LINE-OK-SW
+                  END-IF
+              ELSE
+                  IF M-RAW(1:M-LEN) IS NOT NUMERIC
+                      MOVE "N" TO LINE-OK-SW
+                  END-IF
+              END-IF
+          END-IF
+
+          IF LINE-OK
+              MOVE N-RAW TO N
+              MOVE M-RAW TO M
+              MOVE N TO PROMO-CODE
+              MOVE M TO PROMO-STORE
+              READ PROMOTIONS-FILE
+                  INVALID KEY
+                      DISPLAY "Neibb"
+                  NOT INVALID KEY
+                      IF TODAY-DATE > PROMO-EXPIRY
+                         DISPLAY "Expired"
+                      ELSE
+                         DISPLAY "Jebb"
+                      END-IF
+              END-READ
+          ELSE
+              DISPLAY "MORK: BAD PROMO LINE " function TRIM(INP)
+          END-IF
        END-IF
+    END-PERFORM
 
-    END-PERFORM.
+    CLOSE PROMOTIONS-FILE.
