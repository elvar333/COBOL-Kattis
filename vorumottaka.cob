@@ -0,0 +1,121 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VORUMOTTAKA.
+
+      *> purchase-order receiving - the only program that increases
+      *> inventory master on-hand quantities; BUDARKASSI2's sale flow
+      *> and BIRGDAEYDING's nightly depletion check only ever take
+      *> stock away, so without this a shipment arriving never shows
+      *> up in the system at all.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS INV-SKU
+        FILE STATUS IS INV-FS.
+
+      *> every goods receipt posted, whether it matched a known SKU
+      *> or not - the receiving clerk's own audit trail.
+    SELECT RECEIVING-FILE ASSIGN TO "BUDRECV"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RECV-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  INVENTORY-MASTER.
+    COPY "invmast.cpy".
+
+    FD  RECEIVING-FILE.
+    01  RECEIVING-RECORD.
+        05  RECV-PO-NO      PIC X(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  RECV-SKU        PIC X(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  RECV-QTY        PIC S9(7).
+        05  FILLER          PIC X VALUE SPACE.
+        05  RECV-RESULT     PIC X(8).
+
+    WORKING-STORAGE SECTION.
+       01 INV-FS PIC XX.
+           88 INV-FOUND VALUE "00".
+       01 RECV-FS PIC XX.
+           88 RECV-FOUND VALUE "00".
+
+      *> a goods-receipt line, same ACCEPT-and-UNSTRING convention as
+      *> every other till-style entry program in the shop - PO
+      *> number, SKU, and the quantity received.
+       01 INP PIC X(30).
+           88 EOF-INP VALUE SPACES.
+       01 PO-RAW     PIC X(10).
+       01 SKU-RAW    PIC X(10).
+       01 QTY-RAW    PIC X(7).
+       01 PO-LEN     PIC S9(2).
+       01 SKU-LEN    PIC S9(2).
+       01 QTY-LEN    PIC S9(2).
+
+       01 RECV-QTY-NUM PIC S9(7).
+       01 ON-HAND-ED   PIC -(6)9.
+       01 LINE-COUNT   PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+    OPEN I-O INVENTORY-MASTER
+    OPEN OUTPUT RECEIVING-FILE
+
+    PERFORM UNTIL EOF-INP
+        ACCEPT INP
+        IF NOT EOF-INP
+            ADD 1 TO LINE-COUNT
+            MOVE SPACES TO PO-RAW
+            MOVE SPACES TO SKU-RAW
+            MOVE "0" TO QTY-RAW
+            UNSTRING INP DELIMITED BY ALL SPACE
+                INTO PO-RAW  COUNT IN PO-LEN,
+                     SKU-RAW COUNT IN SKU-LEN,
+                     QTY-RAW COUNT IN QTY-LEN
+            PERFORM RECEIVE-LINE-RTN
+        END-IF
+    END-PERFORM
+
+    CLOSE INVENTORY-MASTER
+    CLOSE RECEIVING-FILE
+
+    DISPLAY "VORUMOTTAKA: " LINE-COUNT " RECEIVING LINES PROCESSED"
+
+    GOBACK.
+
+RECEIVE-LINE-RTN.
+    MOVE PO-RAW TO RECV-PO-NO
+    MOVE SKU-RAW TO RECV-SKU
+    MOVE 0 TO RECV-QTY
+
+    IF PO-LEN = 0 OR SKU-LEN = 0 OR QTY-LEN = 0
+          OR QTY-RAW(1:QTY-LEN) IS NOT NUMERIC
+        MOVE "BADLINE" TO RECV-RESULT
+        WRITE RECEIVING-RECORD
+        DISPLAY "VORUMOTTAKA: BAD RECEIVING LINE "
+                function TRIM(INP)
+    ELSE
+        MOVE QTY-RAW TO RECV-QTY-NUM
+        MOVE RECV-QTY-NUM TO RECV-QTY
+        MOVE SKU-RAW TO INV-SKU
+        READ INVENTORY-MASTER
+            INVALID KEY
+                MOVE "UNKNOWN" TO RECV-RESULT
+                WRITE RECEIVING-RECORD
+                DISPLAY "VORUMOTTAKA: UNKNOWN SKU "
+                        function TRIM(SKU-RAW)
+                        " - RECEIPT NOT POSTED"
+            NOT INVALID KEY
+                ADD RECV-QTY-NUM TO INV-QTY-ON-HAND
+                REWRITE INV-MASTER-RECORD
+                MOVE INV-QTY-ON-HAND TO ON-HAND-ED
+                MOVE "POSTED" TO RECV-RESULT
+                WRITE RECEIVING-RECORD
+                DISPLAY "PO " function TRIM(PO-RAW) "  "
+                        function TRIM(SKU-RAW) "  RECEIVED "
+                        function TRIM(QTY-RAW) "  ON HAND NOW "
+                        function TRIM(ON-HAND-ED)
+        END-READ
+    END-IF.
