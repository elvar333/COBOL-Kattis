@@ -0,0 +1,92 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VAKTASKYRSLA.
+
+      *> hourly staffing report - rolls up the day's TXLOG audit trail
+      *> (same file BUDARKASSI2 writes, opened for real here since it's
+      *> a genuine LINE SEQUENTIAL file on disk rather than a till
+      *> feed) into 24 hourly buckets of receipt count and sale amount,
+      *> so the hour that actually needs more registers open shows up
+      *> at a glance instead of having to eyeball the raw TXLOG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXLOG-FILE ASSIGN TO "TXLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TXLOG-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TXLOG-FILE.
+    COPY "txlog.cpy".
+
+    WORKING-STORAGE SECTION.
+       01 TXLOG-FS PIC XX.
+           88 TXLOG-FOUND VALUE "00".
+           88 TXLOG-EOF VALUE "10".
+
+       01 HOUR-TAB.
+           05 HOUR-ENTRY OCCURS 24 TIMES.
+               10 HOUR-COUNT  PIC 9(5) VALUE 0.
+               10 HOUR-AMT    PIC S9(12) VALUE 0.
+       01 HOUR-IDX PIC 9(2).
+       01 HOUR-IDX-ED PIC Z9.
+       01 COUNT-DISP PIC Z(4)9.
+       01 AMT-DISP PIC -(10)9.
+       01 DAY-COUNT PIC 9(6) VALUE 0.
+       01 DAY-AMT PIC S9(12) VALUE 0.
+
+PROCEDURE DIVISION.
+    OPEN INPUT TXLOG-FILE
+    IF NOT TXLOG-FOUND
+        DISPLAY "VAKTASKYRSLA: NO TXLOG FILE TO REPORT ON"
+        GOBACK
+    END-IF
+
+    PERFORM TXLOG-READ-RTN
+    PERFORM UNTIL TXLOG-EOF
+        PERFORM TXLOG-POST-RTN
+        PERFORM TXLOG-READ-RTN
+    END-PERFORM
+
+    CLOSE TXLOG-FILE
+
+    DISPLAY "HOURLY STAFFING REPORT"
+    PERFORM HOUR-REPORT-RTN
+        VARYING HOUR-IDX FROM 1 BY 1 UNTIL HOUR-IDX > 24
+
+    MOVE DAY-COUNT TO COUNT-DISP
+    DISPLAY "DAY RECEIPTS: " function TRIM(COUNT-DISP)
+    MOVE DAY-AMT TO AMT-DISP
+    DISPLAY "DAY AMOUNT:   " function TRIM(AMT-DISP)
+
+    GOBACK.
+
+TXLOG-READ-RTN.
+    READ TXLOG-FILE
+        AT END
+            MOVE "10" TO TXLOG-FS
+    END-READ.
+
+      *> TXLOG-TIME is HHMM - the first two digits are the hour bucket,
+      *> 00 through 23.  A record written before this field existed
+      *> reads back as spaces/zeros and simply lands in bucket 1.
+TXLOG-POST-RTN.
+    COMPUTE HOUR-IDX = function NUMVAL(TXLOG-TIME(1:2)) + 1
+    IF HOUR-IDX < 1 OR HOUR-IDX > 24
+        MOVE 1 TO HOUR-IDX
+    END-IF
+    ADD 1 TO HOUR-COUNT(HOUR-IDX)
+    ADD TXLOG-AMT TO HOUR-AMT(HOUR-IDX)
+    ADD 1 TO DAY-COUNT
+    ADD TXLOG-AMT TO DAY-AMT.
+
+HOUR-REPORT-RTN.
+    IF HOUR-COUNT(HOUR-IDX) > 0
+        COMPUTE HOUR-IDX-ED = HOUR-IDX - 1
+        MOVE HOUR-COUNT(HOUR-IDX) TO COUNT-DISP
+        MOVE HOUR-AMT(HOUR-IDX) TO AMT-DISP
+        DISPLAY "HOUR " HOUR-IDX-ED "00: "
+                function TRIM(COUNT-DISP) " RECEIPTS, "
+                function TRIM(AMT-DISP) " AMOUNT"
+    END-IF.
