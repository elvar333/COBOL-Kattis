@@ -0,0 +1,101 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KASSASKYRSLA.
+
+      *> per-cashier daily sales summary - same "open the real TXLOG
+      *> file and tally into a table" shape as VAKTASKYRSLA, grouping
+      *> by TXLOG-CASHIER instead of by hour, so the store can see
+      *> which operator rang up which totals.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXLOG-FILE ASSIGN TO "TXLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TXLOG-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TXLOG-FILE.
+    COPY "txlog.cpy".
+
+    WORKING-STORAGE SECTION.
+       01 TXLOG-FS PIC XX.
+           88 TXLOG-FOUND VALUE "00".
+           88 TXLOG-EOF VALUE "10".
+
+       01 CASH-TAB.
+           05 CASH-ENTRY OCCURS 50 TIMES INDEXED BY CX.
+               10 CASH-TAB-ID     PIC X(4).
+               10 CASH-TAB-COUNT  PIC 9(5) VALUE 0.
+               10 CASH-TAB-AMT    PIC S9(12) VALUE 0.
+       01 CASH-COUNT PIC 9(3) VALUE 0.
+       01 CASH-FOUND-SW PIC X VALUE "N".
+           88 CASH-FOUND VALUE "Y".
+
+       01 COUNT-DISP PIC Z(4)9.
+       01 AMT-DISP PIC -(10)9.
+       01 DAY-COUNT PIC 9(6) VALUE 0.
+       01 DAY-AMT PIC S9(12) VALUE 0.
+
+PROCEDURE DIVISION.
+    OPEN INPUT TXLOG-FILE
+    IF NOT TXLOG-FOUND
+        DISPLAY "KASSASKYRSLA: NO TXLOG FILE TO REPORT ON"
+        GOBACK
+    END-IF
+
+    PERFORM TXLOG-READ-RTN
+    PERFORM UNTIL TXLOG-EOF
+        PERFORM TXLOG-POST-RTN
+        PERFORM TXLOG-READ-RTN
+    END-PERFORM
+
+    CLOSE TXLOG-FILE
+
+    DISPLAY "PER-CASHIER SALES SUMMARY"
+    PERFORM CASH-REPORT-RTN
+        VARYING CX FROM 1 BY 1 UNTIL CX > CASH-COUNT
+
+    MOVE DAY-COUNT TO COUNT-DISP
+    DISPLAY "DAY RECEIPTS: " function TRIM(COUNT-DISP)
+    MOVE DAY-AMT TO AMT-DISP
+    DISPLAY "DAY AMOUNT:   " function TRIM(AMT-DISP)
+
+    GOBACK.
+
+TXLOG-READ-RTN.
+    READ TXLOG-FILE
+        AT END
+            MOVE "10" TO TXLOG-FS
+    END-READ.
+
+      *> a record with no cashier on it (blank TXLOG-CASHIER, from
+      *> before the token existed or a till line that never carried
+      *> one) is tallied under its own blank-ID bucket rather than
+      *> being dropped from the report.
+TXLOG-POST-RTN.
+    MOVE "N" TO CASH-FOUND-SW
+    PERFORM CASH-MATCH-RTN
+        VARYING CX FROM 1 BY 1 UNTIL CX > CASH-COUNT OR CASH-FOUND
+    IF NOT CASH-FOUND AND CASH-COUNT < 50
+        ADD 1 TO CASH-COUNT
+        MOVE TXLOG-CASHIER TO CASH-TAB-ID(CASH-COUNT)
+        ADD 1 TO CASH-TAB-COUNT(CASH-COUNT)
+        ADD TXLOG-AMT TO CASH-TAB-AMT(CASH-COUNT)
+    END-IF
+    ADD 1 TO DAY-COUNT
+    ADD TXLOG-AMT TO DAY-AMT.
+
+CASH-MATCH-RTN.
+    IF TXLOG-CASHIER = CASH-TAB-ID(CX)
+        MOVE "Y" TO CASH-FOUND-SW
+        ADD 1 TO CASH-TAB-COUNT(CX)
+        ADD TXLOG-AMT TO CASH-TAB-AMT(CX)
+    END-IF.
+
+CASH-REPORT-RTN.
+    MOVE CASH-TAB-COUNT(CX) TO COUNT-DISP
+    MOVE CASH-TAB-AMT(CX) TO AMT-DISP
+    DISPLAY "CASHIER " CASH-TAB-ID(CX) ": "
+            function TRIM(COUNT-DISP) " RECEIPTS, "
+            function TRIM(AMT-DISP) " AMOUNT".
