@@ -0,0 +1,126 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BIRGDAEYDING.
+
+      *> nightly inventory depletion and oversell check - reconciles
+      *> the day's real TXLOG file against the inventory master,
+      *> decrementing on-hand quantity per sale (same UNSTRING-the-
+      *> till-line shape TIMABIL uses to get at SKU and quantity) and
+      *> flagging any SKU whose on-hand would go negative, so an
+      *> oversell gets caught the next morning instead of showing up
+      *> as a mystery discrepancy weeks later.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXLOG-FILE ASSIGN TO "TXLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TXLOG-FS.
+
+    SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS INV-SKU
+        FILE STATUS IS INV-FS.
+
+      *> every SKU whose on-hand went negative tonight - carried
+      *> forward for next-morning review, not purged by this run.
+    SELECT OVERSELL-FILE ASSIGN TO "BUDOSELL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS OSELL-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TXLOG-FILE.
+    COPY "txlog.cpy".
+
+    FD  INVENTORY-MASTER.
+    COPY "invmast.cpy".
+
+    FD  OVERSELL-FILE.
+    01  OVERSELL-RECORD.
+        05  OSELL-SKU       PIC X(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  OSELL-ON-HAND   PIC S9(7).
+
+    WORKING-STORAGE SECTION.
+       01 TXLOG-FS PIC XX.
+           88 TXLOG-FOUND VALUE "00".
+           88 TXLOG-EOF VALUE "10".
+       01 INV-FS PIC XX.
+           88 INV-FOUND VALUE "00".
+       01 OSELL-FS PIC XX.
+           88 OSELL-FOUND VALUE "00".
+
+       01 LINE-TXTYPE PIC X(1).
+       01 LINE-N      PIC X(8).
+       01 LINE-SKU    PIC X(10).
+
+       01 LINE-QTY    PIC S9(7).
+       01 ON-HAND-ED  PIC -(6)9.
+       01 DEPLETE-COUNT  PIC 9(6) VALUE 0.
+       01 OVERSELL-COUNT PIC 9(5) VALUE 0.
+       01 COUNT-DISP PIC Z(4)9.
+
+PROCEDURE DIVISION.
+    OPEN INPUT TXLOG-FILE
+    IF NOT TXLOG-FOUND
+        DISPLAY "BIRGDAEYDING: NO TXLOG FILE TO RECONCILE"
+        GOBACK
+    END-IF
+
+    OPEN I-O INVENTORY-MASTER
+    OPEN OUTPUT OVERSELL-FILE
+
+    PERFORM TXLOG-READ-RTN
+    PERFORM UNTIL TXLOG-EOF
+        PERFORM TXLOG-POST-RTN
+        PERFORM TXLOG-READ-RTN
+    END-PERFORM
+
+    CLOSE TXLOG-FILE
+    CLOSE INVENTORY-MASTER
+    CLOSE OVERSELL-FILE
+
+    MOVE DEPLETE-COUNT TO COUNT-DISP
+    DISPLAY "SALES LINES DEPLETED: " function TRIM(COUNT-DISP)
+    MOVE OVERSELL-COUNT TO COUNT-DISP
+    DISPLAY "SKUS FLAGGED OVERSELL: " function TRIM(COUNT-DISP)
+
+    GOBACK.
+
+TXLOG-READ-RTN.
+    READ TXLOG-FILE
+        AT END
+            MOVE "10" TO TXLOG-FS
+    END-READ.
+
+      *> only a sale line (TX-TYPE "S", covering both sales and
+      *> no-receipt returns) moves on-hand quantity - voids, price
+      *> checks and layaway installments don't touch stock on hand.
+TXLOG-POST-RTN.
+    UNSTRING TXLOG-LINE DELIMITED BY ALL SPACE
+        INTO LINE-TXTYPE, LINE-N, LINE-SKU
+    IF LINE-TXTYPE = "S"
+        MOVE LINE-N TO LINE-QTY
+        MOVE LINE-SKU TO INV-SKU
+        READ INVENTORY-MASTER
+            INVALID KEY
+                DISPLAY "BIRGDAEYDING: UNKNOWN SKU "
+                        function TRIM(LINE-SKU)
+            NOT INVALID KEY
+                SUBTRACT LINE-QTY FROM INV-QTY-ON-HAND
+                REWRITE INV-MASTER-RECORD
+                ADD 1 TO DEPLETE-COUNT
+
+                IF INV-QTY-ON-HAND < 0
+                    MOVE INV-SKU TO OSELL-SKU
+                    MOVE INV-QTY-ON-HAND TO OSELL-ON-HAND
+                    WRITE OVERSELL-RECORD
+                    ADD 1 TO OVERSELL-COUNT
+                    MOVE INV-QTY-ON-HAND TO ON-HAND-ED
+                    DISPLAY "OVERSELL: " function TRIM(LINE-SKU)
+                            " ON HAND NOW "
+                            function TRIM(ON-HAND-ED)
+                END-IF
+        END-READ
+    END-IF.
