@@ -0,0 +1,136 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MANADARLOK.
+
+      *> month-end archive/purge - the void-audit log and the
+      *> suspense file just grow forever today, and BUDARKASSI2's own
+      *> PERFORM loops have no natural end to clean them out.  This
+      *> copies every closed-out record from both into one running
+      *> archive dataset and then empties the live copies, so the
+      *> nightly batch window doesn't keep growing as they accumulate.
+      *>
+      *> BUDCKP is deliberately left alone - unlike the audit log and
+      *> the suspense file, it isn't a closed-out record stream, it's
+      *> BUDARKASSI2's own same-day restart state, live only while a
+      *> run is abended and awaiting restart.  BUDARKASSI2 already
+      *> clears it itself on every clean EOF; this job archiving and
+      *> purging it too would wipe out a pending restart's checkpoint
+      *> out from under it, forcing the next restart to reprocess the
+      *> whole day's tape from line 1 with duplicate receipts/TXLOG
+      *> entries.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VOID-AUDIT-FILE ASSIGN TO "BUDMGRAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS VAUD-FS.
+
+    SELECT SUSPENSE-FILE ASSIGN TO "BUDSUSP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SUSP-FS.
+
+      *> the archive dataset itself - appended to every month-end run
+      *> rather than overwritten, so it's a real history and not just
+      *> last month's snapshot.
+    SELECT ARCHIVE-FILE ASSIGN TO "BUDARCH"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ARCH-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  VOID-AUDIT-FILE.
+    01  VAUD-RAW PIC X(41).
+
+    FD  SUSPENSE-FILE.
+    01  SUSP-RAW PIC X(37).
+
+    FD  ARCHIVE-FILE.
+    01  ARCHIVE-RECORD.
+        05  ARCH-SOURCE     PIC X(8).
+        05  FILLER          PIC X VALUE SPACE.
+        05  ARCH-LINE       PIC X(41).
+
+    WORKING-STORAGE SECTION.
+       01 VAUD-FS PIC XX.
+           88 VAUD-FOUND VALUE "00".
+           88 VAUD-EOF VALUE "10".
+       01 SUSP-FS PIC XX.
+           88 SUSP-FOUND VALUE "00".
+           88 SUSP-EOF VALUE "10".
+       01 ARCH-FS PIC XX.
+           88 ARCH-FOUND VALUE "00".
+
+       01 VAUD-COUNT PIC 9(6) VALUE 0.
+       01 SUSP-COUNT PIC 9(6) VALUE 0.
+       01 COUNT-DISP PIC Z(5)9.
+
+PROCEDURE DIVISION.
+      *> the archive grows run over run - append if it's already
+      *> there, start one fresh the first time this ever runs.
+    OPEN INPUT ARCHIVE-FILE
+    IF ARCH-FOUND
+        CLOSE ARCHIVE-FILE
+        OPEN EXTEND ARCHIVE-FILE
+    ELSE
+        OPEN OUTPUT ARCHIVE-FILE
+    END-IF
+
+    OPEN INPUT VOID-AUDIT-FILE
+    IF VAUD-FOUND
+        PERFORM VAUD-READ-RTN
+        PERFORM UNTIL VAUD-EOF
+            MOVE SPACES TO ARCHIVE-RECORD
+            MOVE "VOIDAUD" TO ARCH-SOURCE
+            MOVE VAUD-RAW TO ARCH-LINE
+            WRITE ARCHIVE-RECORD
+            ADD 1 TO VAUD-COUNT
+            PERFORM VAUD-READ-RTN
+        END-PERFORM
+    END-IF
+    CLOSE VOID-AUDIT-FILE
+
+    OPEN INPUT SUSPENSE-FILE
+    IF SUSP-FOUND
+        PERFORM SUSP-READ-RTN
+        PERFORM UNTIL SUSP-EOF
+            MOVE SPACES TO ARCHIVE-RECORD
+            MOVE "SUSPENSE" TO ARCH-SOURCE
+            MOVE SUSP-RAW TO ARCH-LINE
+            WRITE ARCHIVE-RECORD
+            ADD 1 TO SUSP-COUNT
+            PERFORM SUSP-READ-RTN
+        END-PERFORM
+    END-IF
+    CLOSE SUSPENSE-FILE
+
+    CLOSE ARCHIVE-FILE
+
+      *> purge the live copies now that everything in them is safely
+      *> in the archive - OPEN OUTPUT on a LINE SEQUENTIAL file
+      *> truncates it to empty, same as any other rewrite-in-full
+      *> idiom used elsewhere in this shop.
+    OPEN OUTPUT VOID-AUDIT-FILE
+    CLOSE VOID-AUDIT-FILE
+    OPEN OUTPUT SUSPENSE-FILE
+    CLOSE SUSPENSE-FILE
+
+    MOVE VAUD-COUNT TO COUNT-DISP
+    DISPLAY "VOID-AUDIT RECORDS ARCHIVED AND PURGED: "
+            function TRIM(COUNT-DISP)
+    MOVE SUSP-COUNT TO COUNT-DISP
+    DISPLAY "SUSPENSE RECORDS ARCHIVED AND PURGED:   "
+            function TRIM(COUNT-DISP)
+
+    GOBACK.
+
+VAUD-READ-RTN.
+    READ VOID-AUDIT-FILE
+        AT END
+            MOVE "10" TO VAUD-FS
+    END-READ.
+
+SUSP-READ-RTN.
+    READ SUSPENSE-FILE
+        AT END
+            MOVE "10" TO SUSP-FS
+    END-READ.
