@@ -0,0 +1,30 @@
+      *> Till-transaction audit record, one line per receipt.
+      *> Written by BUDARKASSI2 to TXLOG and read back by any
+      *> program that replays or reconciles the day's transactions
+      *> (the multi-register reconciliation report, any future
+      *> suspense-file reprocessor) - one shared layout so none of
+      *> them have to redefine these fields by hand.
+       01  TXLOG-RECORD.
+           05  TXLOG-REGISTER     PIC X(4).
+           05  FILLER             PIC X VALUE SPACE.
+           05  TXLOG-RCPT-NO      PIC 9(10).
+           05  FILLER             PIC X VALUE SPACE.
+      *> the whole original till line, not just a prefix of it - wide
+      *> enough to hold BUDARKASSI2's INP without truncating any
+      *> token a downstream reader (BIRGDAEYDING, TIMABIL) re-parses.
+           05  TXLOG-LINE         PIC X(84).
+           05  FILLER             PIC X VALUE SPACE.
+           05  TXLOG-AMT          PIC S9(11).
+           05  FILLER             PIC X VALUE SPACE.
+      *> hour-of-day the till line was rung up, HHMM - feeds the
+      *> hourly staffing rollup.
+           05  TXLOG-TIME         PIC X(4).
+           05  FILLER             PIC X VALUE SPACE.
+      *> operator who rang the sale - feeds the per-cashier summary.
+           05  TXLOG-CASHIER      PIC X(4).
+           05  FILLER             PIC X VALUE SPACE.
+      *> how this line tendered - C(ash), D(ebit/card), G(ift card/
+      *> store credit), or L(ayaway installment) - so a reconciliation
+      *> report can tell an actual cash movement from one that isn't,
+      *> instead of lumping every tendered amount together as cash.
+           05  TXLOG-TENDER       PIC X(1).
