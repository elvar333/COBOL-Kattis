@@ -0,0 +1,6 @@
+      *> Foreign-exchange rate table, keyed by ISO-style currency
+      *> code.  FX-RATE is the number of base-currency units equal
+      *> to one unit of the foreign currency.
+       01  FX-RATE-RECORD.
+           05  FX-CCY             PIC X(3).
+           05  FX-RATE            PIC 9(6)V9999.
