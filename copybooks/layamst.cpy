@@ -0,0 +1,7 @@
+      *> Layaway master record - one entry per layaway ticket, keyed
+      *> by LAY-ID.  BUDARKASSI2 opens this random-access to post each
+      *> installment against the outstanding balance.
+       01  LAY-MASTER-RECORD.
+           05  LAY-ID             PIC X(10).
+           05  LAY-ORIG-AMT       PIC S9(9).
+           05  LAY-BALANCE        PIC S9(9).
