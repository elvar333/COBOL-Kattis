@@ -0,0 +1,8 @@
+      *> Promotions master record - one entry per promo code/store
+      *> combination, keyed by PROMO-KEY.  PROMO-EXPIRY is the last
+      *> valid-through date (YYYYMMDD) the code may be redeemed.
+       01  PROMO-MASTER-RECORD.
+           05  PROMO-KEY.
+               10  PROMO-CODE         PIC 9(10).
+               10  PROMO-STORE        PIC 9(4).
+           05  PROMO-EXPIRY           PIC 9(8).
