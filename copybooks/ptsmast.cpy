@@ -0,0 +1,5 @@
+      *> Loyalty-points master record - one entry per customer, keyed
+      *> by PTS-CUST-ID, holding lifetime points earned to date.
+       01  PTS-MASTER-RECORD.
+           05  PTS-CUST-ID        PIC X(10).
+           05  PTS-LIFETIME       PIC S9(16).
