@@ -0,0 +1,6 @@
+      *> Customer master record - one entry per customer, keyed by
+      *> CUST-ID.  CUST-NAME is free text as keyed at checkout, so it
+      *> arrives in every capitalization imaginable.
+       01  CUST-MASTER-RECORD.
+           05  CUST-ID            PIC X(10).
+           05  CUST-NAME          PIC X(40).
