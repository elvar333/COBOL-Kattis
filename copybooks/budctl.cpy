@@ -0,0 +1,16 @@
+      *> Register control parameters - one record, read once at
+      *> start of run.  Site-configurable without a recompile.
+       01  BUD-CONTROL-RECORD.
+           05  BUD-TAX-RATE       PIC 9V999.
+      *> how many transactions between checkpoints; zero turns
+      *> checkpointing off.
+           05  BUD-CKP-INTERVAL   PIC 9(5).
+      *> which register this run is for, so the audit trail can be
+      *> consolidated across the whole store.
+           05  BUD-REGISTER-ID    PIC X(4).
+      *> the PIN a manager keys in to authorize a void or a
+      *> no-receipt return.
+           05  BUD-MGR-PIN        PIC X(4).
+      *> shop-wide daily cap on no-receipt returns before they get
+      *> flagged for review; zero turns the cap off.
+           05  BUD-NORCPT-CAP     PIC 9(5).
