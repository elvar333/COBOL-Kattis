@@ -0,0 +1,9 @@
+      *> Scoreboard master - one record per category (SM-CHK), holding
+      *> the top-3 distinct-score leaderboard so standings survive
+      *> across runs instead of resetting every time STIGAGJOF runs.
+       01  SCORE-MASTER-RECORD.
+           05  SM-CHK    PIC X(100).
+           05  SM-SLOT OCCURS 3 TIMES.
+               10  SM-SCORE  PIC S9(30).
+               10  SM-COUNT  PIC S9(3).
+               10  SM-MEMBER PIC S9(30) OCCURS 20 TIMES.
