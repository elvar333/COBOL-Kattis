@@ -0,0 +1,8 @@
+      *> Inventory master record - one entry per SKU, keyed by INV-SKU.
+      *> Shared by the register price lookup, the nightly depletion
+      *> check, goods receiving and the inter-store transfer job.
+       01  INV-MASTER-RECORD.
+           05  INV-SKU            PIC X(10).
+           05  INV-PRICE          PIC S9(6).
+           05  INV-QTY-ON-HAND    PIC S9(7).
+           05  INV-QTY-THRESHOLD  PIC 9(5).
