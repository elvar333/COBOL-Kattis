@@ -1,27 +1,127 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HEILTOLUSUMMA.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT POINTS-MASTER-FILE ASSIGN TO "PTSMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PTS-CUST-ID
+        FILE STATUS IS PTS-FS.
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  POINTS-MASTER-FILE.
+    COPY "ptsmast.cpy".
+
     WORKING-STORAGE SECTION.
+    01 PTS-FS PIC XX.
+        88 PTS-FOUND    VALUE "00".
+        88 PTS-NEW-FILE VALUE "35".
     01 INP PIC X(50).
         88 EOF VALUE SPACES.
+    01 CUST-ID-TOK PIC X(10).
+    01 N-RAW PIC X(16) VALUE "0".
     01 N PIC S9(16).
-    01 ANS PIC Z(16).
+    01 CUST-LEN PIC S9(2).
+    01 N-LEN PIC S9(2).
+    01 LINE-OK-SW PIC X VALUE "N".
+        88 LINE-OK VALUE "Y".
+    01 ANS PIC S9(16).
+      *> signed-edited, not Z(16) - a negative point adjustment is a
+      *> supported case (the leading "-" accepted above) and needs to
+      *> print as a deduction, not a plain positive number.  Same
+      *> convention as PTS-LIFETIME-ED in BUDARKASSI2.
+    01 ANS-DISP PIC -(15)9.
+    01 LIFE-DISP PIC -(15)9.
+    01 CUST-COUNT PIC 9(7) VALUE 0.
+    01 CUST-COUNT-ED PIC Z(7).
+    01 POINTS-AWARDED-TOTAL PIC S9(16) VALUE 0.
+    01 POINTS-AWARDED-ED PIC Z(16).
 
 PROCEDURE DIVISION.
-    ACCEPT INP.
-
-    UNSTRING INP 
-        DELIMITED BY SPACE
-        INTO N
-    IF N < 1
-       COMPUTE 
-           ANS = N*(N+1)/2
-       END-COMPUTE
-    ELSE
-       COMPUTE 
-           ANS = -(-N*(-N+1)/2)+1
-       END-COMPUTE
+    OPEN I-O POINTS-MASTER-FILE
+    IF PTS-NEW-FILE
+       OPEN OUTPUT POINTS-MASTER-FILE
+       CLOSE POINTS-MASTER-FILE
+       OPEN I-O POINTS-MASTER-FILE
     END-IF
-    DISPLAY N
-    STOP RUN.
+
+      *> loop over the whole points-adjustment tape instead of one
+      *> customer per job step - same blank-line EOF sentinel this
+      *> program already used before it only ever read a single line.
+    PERFORM UNTIL EOF
+        ACCEPT INP
+        IF NOT EOF
+            MOVE SPACES TO CUST-ID-TOK
+            MOVE "0" TO N-RAW
+            UNSTRING INP
+                DELIMITED BY SPACE
+                INTO CUST-ID-TOK COUNT IN CUST-LEN,
+                     N-RAW       COUNT IN N-LEN
+
+            MOVE "Y" TO LINE-OK-SW
+            IF CUST-LEN = 0 OR N-LEN = 0
+                MOVE "N" TO LINE-OK-SW
+            ELSE
+                IF N-RAW(1:1) = "-"
+                    IF N-LEN < 2 OR N-RAW(2:N-LEN - 1) IS NOT NUMERIC
+                        MOVE "N" TO LINE-OK-SW
+                    END-IF
+                ELSE
+                    IF N-RAW(1:N-LEN) IS NOT NUMERIC
+                        MOVE "N" TO LINE-OK-SW
+                    END-IF
+                END-IF
+            END-IF
+
+            IF LINE-OK
+                MOVE N-RAW TO N
+
+      *> triangular-number sum 1+2+...+N - N*(N+1) is always even so
+      *> this divides clean regardless of sign, one formula for every
+      *> N instead of a per-sign branch (the old N>=1 branch computed
+      *> a different, wrong value - verified against N=1..5).
+                COMPUTE ANS = N * (N + 1) / 2
+
+                MOVE CUST-ID-TOK TO PTS-CUST-ID
+                READ POINTS-MASTER-FILE
+                    INVALID KEY
+                        MOVE 0 TO PTS-LIFETIME
+                END-READ
+
+                ADD ANS TO PTS-LIFETIME
+
+                IF PTS-FOUND
+                   REWRITE PTS-MASTER-RECORD
+                ELSE
+                   WRITE PTS-MASTER-RECORD
+                END-IF
+
+                ADD 1 TO CUST-COUNT
+                ADD ANS TO POINTS-AWARDED-TOTAL
+
+                MOVE ANS TO ANS-DISP
+                MOVE PTS-LIFETIME TO LIFE-DISP
+                DISPLAY "CUSTOMER " function TRIM(CUST-ID-TOK)
+                        "  POINTS EARNED " function TRIM(ANS-DISP)
+                        "  LIFETIME " function TRIM(LIFE-DISP)
+            ELSE
+                DISPLAY "HEILTOLUSUMMA: BAD LINE "
+                        function TRIM(INP)
+            END-IF
+        END-IF
+    END-PERFORM
+
+    CLOSE POINTS-MASTER-FILE
+
+    MOVE CUST-COUNT TO CUST-COUNT-ED
+    MOVE POINTS-AWARDED-TOTAL TO POINTS-AWARDED-ED
+    DISPLAY "CUSTOMERS PROCESSED: " function TRIM(CUST-COUNT-ED)
+    DISPLAY "TOTAL POINTS AWARDED: " function TRIM(POINTS-AWARDED-ED)
+
+      *> GOBACK rather than STOP RUN - standalone this still ends the
+      *> job same as before, but it also lets this run as one step
+      *> of a chained end-of-day batch driver.
+    GOBACK.
