@@ -0,0 +1,159 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TIMABIL.
+
+      *> period-to-date sales trend by stock category - builds on the
+      *> same mod-4 SKU classifier XORSIST uses and the real-TXLOG-file
+      *> reading shape VAKTASKYRSLA/KASSASKYRSLA established, rolling
+      *> each day's run into a running period total (BUDPERD) instead
+      *> of re-deriving the trend from old daily reports by hand every
+      *> time this is run.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXLOG-FILE ASSIGN TO "TXLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TXLOG-FS.
+
+    SELECT PERIOD-FILE ASSIGN TO "BUDPERD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS PERD-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TXLOG-FILE.
+    COPY "txlog.cpy".
+
+    FD  PERIOD-FILE.
+    01  PERIOD-RECORD.
+        05  PERD-CAT-COUNT  PIC 9(9) OCCURS 4 TIMES.
+        05  PERD-CAT-AMT    PIC S9(12) OCCURS 4 TIMES.
+
+    WORKING-STORAGE SECTION.
+       01 TXLOG-FS PIC XX.
+           88 TXLOG-FOUND VALUE "00".
+           88 TXLOG-EOF VALUE "10".
+       01 PERD-FS PIC XX.
+           88 PERD-FOUND VALUE "00".
+
+      *> same CAT-NAMES constant table as XORSIST, same four
+      *> categories, classified here off the numeric tail of the
+      *> SKU token instead of a purely numeric INP line.
+       01 CAT-NAMES.
+           05 FILLER PIC X(12) VALUE "GROCERY".
+           05 FILLER PIC X(12) VALUE "HOUSEHOLD".
+           05 FILLER PIC X(12) VALUE "CLOTHING".
+           05 FILLER PIC X(12) VALUE "ELECTRONICS".
+       01 CAT-NAME-TAB REDEFINES CAT-NAMES PIC X(12) OCCURS 4 TIMES.
+
+       01 DAY-CAT-COUNT PIC 9(9) OCCURS 4 TIMES VALUE 0.
+       01 DAY-CAT-AMT   PIC S9(12) OCCURS 4 TIMES VALUE 0.
+       01 CAT-IDX PIC S9(3).
+       01 SKU-TAIL PIC 9(4).
+       01 SKU-NUM PIC S9(9).
+       01 SKU-QUOT PIC S9(9).
+       01 SKU-REM PIC S9(9).
+
+       01 LINE-TXTYPE PIC X(1).
+       01 LINE-N      PIC X(8).
+       01 LINE-SKU    PIC X(10).
+
+       01 COUNT-DISP PIC Z(8)9.
+       01 AMT-DISP PIC -(10)9.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO DAY-CAT-COUNT(1) DAY-CAT-COUNT(2)
+              DAY-CAT-COUNT(3) DAY-CAT-COUNT(4)
+    MOVE 0 TO DAY-CAT-AMT(1) DAY-CAT-AMT(2)
+              DAY-CAT-AMT(3) DAY-CAT-AMT(4)
+
+    OPEN INPUT TXLOG-FILE
+    IF NOT TXLOG-FOUND
+        DISPLAY "TIMABIL: NO TXLOG FILE TO REPORT ON"
+        GOBACK
+    END-IF
+
+    PERFORM TXLOG-READ-RTN
+    PERFORM UNTIL TXLOG-EOF
+        PERFORM TXLOG-POST-RTN
+        PERFORM TXLOG-READ-RTN
+    END-PERFORM
+    CLOSE TXLOG-FILE
+
+    OPEN INPUT PERIOD-FILE
+    IF PERD-FOUND
+        READ PERIOD-FILE
+    END-IF
+    CLOSE PERIOD-FILE
+    IF NOT PERD-FOUND
+        MOVE 0 TO PERD-CAT-COUNT(1) PERD-CAT-COUNT(2)
+                  PERD-CAT-COUNT(3) PERD-CAT-COUNT(4)
+        MOVE 0 TO PERD-CAT-AMT(1) PERD-CAT-AMT(2)
+                  PERD-CAT-AMT(3) PERD-CAT-AMT(4)
+    END-IF
+
+    DISPLAY "TODAY'S SALES BY CATEGORY"
+    PERFORM CAT-REPORT-RTN
+        VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 4
+
+    PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 4
+        ADD DAY-CAT-COUNT(CAT-IDX) TO PERD-CAT-COUNT(CAT-IDX)
+        ADD DAY-CAT-AMT(CAT-IDX) TO PERD-CAT-AMT(CAT-IDX)
+    END-PERFORM
+
+    OPEN OUTPUT PERIOD-FILE
+    WRITE PERIOD-RECORD
+    CLOSE PERIOD-FILE
+
+    DISPLAY " "
+    DISPLAY "PERIOD-TO-DATE SALES TREND BY CATEGORY"
+    PERFORM PERD-REPORT-RTN
+        VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 4
+
+    GOBACK.
+
+TXLOG-READ-RTN.
+    READ TXLOG-FILE
+        AT END
+            MOVE "10" TO TXLOG-FS
+    END-READ.
+
+      *> TXLOG-LINE is the original till line in full - UNSTRING only
+      *> fills as many targets as there are tokens, so the type,
+      *> quantity and SKU tokens that matter for category
+      *> classification parse out the same regardless of how many
+      *> tokens follow them on the line.
+      *>
+      *> only a sale line (TX-TYPE "S") actually carries a SKU in that
+      *> token - a VOID's TXLOG-LINE is the original void-entry line
+      *> (the receipt number sits where SKU would be) and a LAYAWAY
+      *> installment's is the ticket ID, same distinction BIRGDAEYDING
+      *> already draws before trusting LINE-SKU.
+TXLOG-POST-RTN.
+    UNSTRING TXLOG-LINE DELIMITED BY ALL SPACE
+        INTO LINE-TXTYPE, LINE-N, LINE-SKU
+    IF LINE-TXTYPE = "S"
+        COMPUTE CAT-IDX = 1
+        IF LINE-SKU(7:4) IS NUMERIC
+            MOVE LINE-SKU(7:4) TO SKU-TAIL
+            MOVE SKU-TAIL TO SKU-NUM
+            DIVIDE SKU-NUM BY 4 GIVING SKU-QUOT REMAINDER SKU-REM
+            COMPUTE CAT-IDX = SKU-REM + 1
+        END-IF
+        ADD 1 TO DAY-CAT-COUNT(CAT-IDX)
+        ADD TXLOG-AMT TO DAY-CAT-AMT(CAT-IDX)
+    END-IF.
+
+CAT-REPORT-RTN.
+    MOVE DAY-CAT-COUNT(CAT-IDX) TO COUNT-DISP
+    MOVE DAY-CAT-AMT(CAT-IDX) TO AMT-DISP
+    DISPLAY function TRIM(CAT-NAME-TAB(CAT-IDX)) ": "
+            function TRIM(COUNT-DISP) " RECEIPTS, "
+            function TRIM(AMT-DISP) " AMOUNT".
+
+PERD-REPORT-RTN.
+    MOVE PERD-CAT-COUNT(CAT-IDX) TO COUNT-DISP
+    MOVE PERD-CAT-AMT(CAT-IDX) TO AMT-DISP
+    DISPLAY function TRIM(CAT-NAME-TAB(CAT-IDX)) ": "
+            function TRIM(COUNT-DISP) " RECEIPTS, "
+            function TRIM(AMT-DISP) " AMOUNT".
