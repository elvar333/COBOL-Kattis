@@ -1,5 +1,5 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. Muna-að-breyta-þessu-drasli.
+PROGRAM-ID. TIMELOOP.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
@@ -7,12 +7,26 @@ WORKING-STORAGE SECTION.
     01 M PIC S9(3) VALUE 1.
     01 K PIC  Z(3).
 
+      *> one close-out step name per line read in after N - the same
+      *> "count then do N things" shape TIMELOOP always had, just
+      *> logging a real step status instead of the placeholder text.
+    01 STEP-NAME PIC X(30).
+    01 STEP-COUNT PIC 9(5) VALUE 0.
+    01 STEP-COUNT-ED PIC Z(4)9.
+
 PROCEDURE DIVISION.
-    PERFORM 
+    PERFORM
         ACCEPT N
         PERFORM N TIMES
+           ACCEPT STEP-NAME
            MOVE M TO K
-           DISPLAY function TRIM(K), " Abracadabra"
+           DISPLAY "STEP " function TRIM(K) ": "
+                   function TRIM(STEP-NAME) " COMPLETE"
+           ADD 1 TO STEP-COUNT
            COMPUTE M = M + 1
         END-PERFORM
+
+        MOVE STEP-COUNT TO STEP-COUNT-ED
+        DISPLAY "END-OF-DAY RUN COMPLETE: "
+                function TRIM(STEP-COUNT-ED) " STEPS"
     END-PERFORM.
