@@ -1,27 +1,56 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. Muna-að-breyta-þessu-drasli.
+PROGRAM-ID. QUADRANT.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+    01 INP PIC X(20).
+        88 EOF-INP VALUE SPACES.
     01 X PIC S9(5).
     01 Y PIC S9(5).
 
+      *> floor zone names, one per sign-quadrant of the (aisle, bay)
+      *> pair - same constant-table trick as XORSIST's category list.
+    01 ZONE-NAMES.
+        05 FILLER PIC X(12) VALUE "ZONE-NE".
+        05 FILLER PIC X(12) VALUE "ZONE-NW".
+        05 FILLER PIC X(12) VALUE "ZONE-SW".
+        05 FILLER PIC X(12) VALUE "ZONE-SE".
+    01 ZONE-NAME-TAB REDEFINES ZONE-NAMES PIC X(12) OCCURS 4 TIMES.
+    01 ZONE-IDX PIC S9(3).
+
+    01 ZONE-COUNT-TAB.
+        05 ZONE-COUNT PIC 9(9) OCCURS 4 TIMES VALUE 0.
+    01 ZONE-COUNT-ED PIC Z(8)9.
+
 PROCEDURE DIVISION.
-    PERFORM 
-        ACCEPT X
-        ACCEPT Y
+    PERFORM UNTIL EOF-INP
+        ACCEPT INP
+        IF NOT EOF-INP
+           UNSTRING INP
+              DELIMITED BY SPACE
+              INTO X, Y
 
-        IF X > 0 THEN
-           IF Y > 0 THEN
-               DISPLAY "1"
+           IF X > 0 THEN
+              IF Y > 0 THEN
+                  MOVE 1 TO ZONE-IDX
+              ELSE
+                  MOVE 4 TO ZONE-IDX
+              END-IF
            ELSE
-               DISPLAY "4"
+              IF Y > 0 THEN
+                  MOVE 2 TO ZONE-IDX
+              ELSE
+                  MOVE 3 TO ZONE-IDX
+              END-IF
            END-IF
-        ELSE
-           IF Y > 0 THEN
-               DISPLAY "2"
-           ELSE
-               DISPLAY "3"
+
+           ADD 1 TO ZONE-COUNT(ZONE-IDX)
+           DISPLAY function TRIM(ZONE-NAME-TAB(ZONE-IDX))
         END-IF
+    END-PERFORM
 
+    PERFORM VARYING ZONE-IDX FROM 1 BY 1 UNTIL ZONE-IDX > 4
+        MOVE ZONE-COUNT(ZONE-IDX) TO ZONE-COUNT-ED
+        DISPLAY function TRIM(ZONE-NAME-TAB(ZONE-IDX)) ": "
+                function TRIM(ZONE-COUNT-ED)
     END-PERFORM.
