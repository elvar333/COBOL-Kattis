@@ -1,21 +1,125 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CARROTS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS INV-SKU
+        FILE STATUS IS INV-FS.
+
 DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 N   PIC S9(4).
-    01 M   PIC S9(4).
-    01 INP PIC X(4).
-    01 OUT PIC X(4).
+    FILE SECTION.
+    FD  INVENTORY-MASTER.
+    COPY "invmast.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 INV-FS PIC XX.
+        88 INV-FOUND    VALUE "00".
+        88 INV-NEW-FILE VALUE "35".
+
+      *> one control line per supplier batch: header lines to skip,
+      *> how many real price records follow, trailer lines to skip,
+      *> and a label for the log - the same count-then-skip pattern
+      *> CARROTS always used, just applied to both ends of the batch.
+    01 CTL-LINE PIC X(100).
+        88 EOF-CTL VALUE SPACES.
+    01 HDR-COUNT PIC S9(4).
+    01 BODY-COUNT PIC S9(4).
+    01 TRL-COUNT PIC S9(4).
+    01 BATCH-LABEL PIC X(20).
+    01 SKIP-I PIC S9(4).
+    01 BODY-I PIC S9(4).
+
+    01 REC-LINE PIC X(100).
+    01 SKU-TOK PIC X(10).
+    01 PRICE-RAW PIC X(6) VALUE "0".
+    01 PRICE-TOK PIC S9(6).
+    01 SKU-LEN PIC S9(2).
+    01 PRICE-LEN PIC S9(2).
+    01 LINE-OK-SW PIC X VALUE "N".
+        88 LINE-OK VALUE "Y".
+    01 LOAD-COUNT PIC 9(7) VALUE 0.
+    01 LOAD-COUNT-ED PIC Z(6)9.
+    01 BODY-COUNT-ED PIC Z(3)9.
 
 PROCEDURE DIVISION.
-    PERFORM
-       ACCEPT INP
-       UNSTRING INP
-           DELIMITED BY SPACE
-           INTO N, OUT
-       DISPLAY function TRIM(OUT)
-       PERFORM N TIMES
-           ACCEPT INP
-       END-PERFORM
-   END-PERFORM.
+    OPEN I-O INVENTORY-MASTER
+    IF INV-NEW-FILE
+       OPEN OUTPUT INVENTORY-MASTER
+       CLOSE INVENTORY-MASTER
+       OPEN I-O INVENTORY-MASTER
+    END-IF
+
+    PERFORM UNTIL EOF-CTL
+       ACCEPT CTL-LINE
+       IF NOT EOF-CTL
+          UNSTRING CTL-LINE
+              DELIMITED BY SPACE
+              INTO HDR-COUNT, BODY-COUNT, TRL-COUNT, BATCH-LABEL
+
+          PERFORM HDR-COUNT TIMES
+             ACCEPT REC-LINE
+          END-PERFORM
+
+          PERFORM VARYING BODY-I FROM 1 BY 1 UNTIL BODY-I > BODY-COUNT
+             ACCEPT REC-LINE
+             MOVE SPACES TO SKU-TOK
+             MOVE "0" TO PRICE-RAW
+             UNSTRING REC-LINE
+                 DELIMITED BY SPACE
+                 INTO SKU-TOK   COUNT IN SKU-LEN,
+                      PRICE-RAW COUNT IN PRICE-LEN
+
+             MOVE "Y" TO LINE-OK-SW
+             IF SKU-LEN = 0 OR PRICE-LEN = 0
+                 MOVE "N" TO LINE-OK-SW
+             ELSE
+                 IF PRICE-RAW(1:1) = "-"
+                     IF PRICE-LEN < 2
+                           OR PRICE-RAW(2:PRICE-LEN - 1) IS NOT NUMERIC
+                         MOVE "N" TO LINE-OK-SW
+                     END-IF
+                 ELSE
+                     IF PRICE-RAW(1:PRICE-LEN) IS NOT NUMERIC
+                         MOVE "N" TO LINE-OK-SW
+                     END-IF
+                 END-IF
+             END-IF
+
+             IF LINE-OK
+                 MOVE PRICE-RAW TO PRICE-TOK
+                 MOVE SKU-TOK TO INV-SKU
+                 READ INVENTORY-MASTER
+                     INVALID KEY
+                         MOVE 0 TO INV-QTY-ON-HAND
+                         MOVE 0 TO INV-QTY-THRESHOLD
+                         MOVE PRICE-TOK TO INV-PRICE
+                         WRITE INV-MASTER-RECORD
+                     NOT INVALID KEY
+                         MOVE PRICE-TOK TO INV-PRICE
+                         REWRITE INV-MASTER-RECORD
+                 END-READ
+                 ADD 1 TO LOAD-COUNT
+             ELSE
+                 DISPLAY "CARROTS: BAD PRICE LINE "
+                         function TRIM(REC-LINE)
+             END-IF
+          END-PERFORM
+
+          PERFORM TRL-COUNT TIMES
+             ACCEPT REC-LINE
+          END-PERFORM
+
+          MOVE BODY-COUNT TO BODY-COUNT-ED
+          DISPLAY "BATCH " function TRIM(BATCH-LABEL) "  LOADED "
+                  function TRIM(BODY-COUNT-ED)
+       END-IF
+    END-PERFORM
+
+    CLOSE INVENTORY-MASTER
+
+    MOVE LOAD-COUNT TO LOAD-COUNT-ED
+    DISPLAY "TOTAL PRICE RECORDS LOADED: " function TRIM(LOAD-COUNT-ED).
