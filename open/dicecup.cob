@@ -3,27 +3,60 @@ PROGRAM-ID. DICECUP.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-    01 INP PIC  X(10).
-    01 N   PIC S9(2).
-    01 M   PIC S9(2).
-    01 LOP PIC S9(2).
-    01 NXT PIC S9(2).
-    01 OUT PIC  Z(2).
+    01 INP PIC  X(20).
+    01 N   PIC S9(6).
+    01 M   PIC S9(6).
+    01 LOP PIC S9(8).
+    01 NXT PIC S9(6).
+    01 OUT PIC  Z(5)9.
+
+      *> descending flag - "D" walks MAX down to MIN instead of the
+      *> usual low-to-high climb, for a countdown markdown schedule.
+    01 DIR-SW PIC X VALUE "A".
+        88 DIR-DESC VALUE "D".
+
+      *> flat end-of-season clearance markdown applied to every
+      *> price point in the band.
+    01 MARKDOWN-PCT PIC 9(2) VALUE 25.
+    01 MARKDOWN-ED PIC Z9.
+    01 CLEARANCE-PRICE PIC S9(6).
+    01 CLEARANCE-ED PIC Z(5)9.
 
 PROCEDURE DIVISION.
-    PERFORM 
+    PERFORM
         ACCEPT INP
 
         UNSTRING INP
            DELIMITED BY SPACE
-           INTO N, M
+           INTO N, M, DIR-SW
 
         COMPUTE LOP = function ABS(function MIN(N, M) - function MAX(N, M)) + 1
-        COMPUTE NXT = function MIN(N, M) + 1
+
+      *> every whole-currency price point from the low to the high,
+      *> inclusive, in either direction - ascending used to start one
+      *> past MIN (skipping the low end and fabricating a point above
+      *> the high); both directions now walk the same true MIN..MAX
+      *> range, just in opposite order.
+        IF DIR-DESC
+           COMPUTE NXT = function MAX(N, M)
+        ELSE
+           COMPUTE NXT = function MIN(N, M)
+        END-IF
+
+        MOVE MARKDOWN-PCT TO MARKDOWN-ED
         PERFORM LOP TIMES
+           COMPUTE CLEARANCE-PRICE ROUNDED =
+               NXT * (100 - MARKDOWN-PCT) / 100
            MOVE NXT TO OUT
-           DISPLAY function TRIM(OUT)
-           COMPUTE NXT = NXT + 1
+           MOVE CLEARANCE-PRICE TO CLEARANCE-ED
+           DISPLAY function TRIM(OUT) "  CLEARANCE "
+                   function TRIM(CLEARANCE-ED)
+                   " (" function TRIM(MARKDOWN-ED) "% OFF)"
+           IF DIR-DESC
+              COMPUTE NXT = NXT - 1
+           ELSE
+              COMPUTE NXT = NXT + 1
+           END-IF
         END-PERFORM
 
     END-PERFORM.
