@@ -0,0 +1,272 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FLUTNINGUR.
+
+      *> inter-store inventory transfer tracking - an outbound line
+      *> posts stock leaving this store's inventory master into a
+      *> transfer-in-transit file, an inbound line matches a prior
+      *> outbound by its transfer ID and posts the stock arriving, so
+      *> the two events stay connected instead of one store's count
+      *> just dropping and the other's rising with nothing between.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS INV-SKU
+        FILE STATUS IS INV-FS.
+
+      *> transfers still on the road - read into a table at startup,
+      *> rewritten in full at shutdown, same idiom BUDARKASSI2 uses
+      *> for its checkpoint and store-credit files since LINE
+      *> SEQUENTIAL has no REWRITE.
+    SELECT TRANSIT-FILE ASSIGN TO "BUDTRANS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TRANS-FS.
+
+      *> same register control file BUDARKASSI2 reads - this run only
+      *> needs BUD-REGISTER-ID, to tag which store an outbound
+      *> transfer actually left from.
+    SELECT CONTROL-FILE ASSIGN TO "BUDCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CTL-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  INVENTORY-MASTER.
+    COPY "invmast.cpy".
+
+    FD  CONTROL-FILE.
+    COPY "budctl.cpy".
+
+    FD  TRANSIT-FILE.
+    01  TRANSIT-RECORD.
+        05  TRANS-ID        PIC 9(8).
+        05  FILLER          PIC X VALUE SPACE.
+        05  TRANS-SKU       PIC X(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  TRANS-QTY       PIC S9(7).
+        05  FILLER          PIC X VALUE SPACE.
+        05  TRANS-FROM      PIC X(4).
+        05  FILLER          PIC X VALUE SPACE.
+        05  TRANS-TO        PIC X(4).
+        05  FILLER          PIC X VALUE SPACE.
+        05  TRANS-STATUS    PIC X(8).
+            88 TRANS-IN-TRANSIT VALUE "INTRANS".
+            88 TRANS-RECEIVED   VALUE "RECVD".
+
+    WORKING-STORAGE SECTION.
+       01 INV-FS PIC XX.
+           88 INV-FOUND VALUE "00".
+       01 TRANS-FS PIC XX.
+           88 TRANS-FOUND VALUE "00".
+           88 TRANS-EOF VALUE "10".
+       01 CTL-FS PIC XX.
+           88 CTL-FOUND VALUE "00".
+       01 REGISTER-ID PIC X(4) VALUE SPACES.
+
+      *> the whole transit file, read in at startup and rewritten in
+      *> full at shutdown - a few hundred transfers on the road at
+      *> once is plenty for one store.
+       01 TRANS-TAB.
+           05 TRANS-ENTRY OCCURS 500 TIMES INDEXED BY TX.
+               10 TT-ID     PIC 9(8).
+               10 TT-SKU    PIC X(10).
+               10 TT-QTY    PIC S9(7).
+               10 TT-FROM   PIC X(4).
+               10 TT-TO     PIC X(4).
+               10 TT-STATUS PIC X(8).
+       01 TRANS-COUNT PIC 9(4) VALUE 0.
+       01 NEXT-ID PIC 9(8) VALUE 1.
+       01 MATCH-SW PIC X VALUE "N".
+           88 MATCH-FOUND VALUE "Y".
+
+      *> till-style entry line, same ACCEPT-and-UNSTRING convention as
+      *> BUDARKASSI2's own till feed - O(utbound) SKU QTY TOSTORE, or
+      *> I(nbound) TRANSFERID - the second token doubles as the SKU
+      *> for an outbound line or the transfer ID for an inbound one,
+      *> same way BUDARKASSI2's SKU slot doubles as a layaway ID.
+       01 INP PIC X(40).
+           88 EOF-INP VALUE SPACES.
+       01 DIR-RAW    PIC X(1).
+       01 SKU-RAW    PIC X(10).
+       01 QTY-RAW    PIC X(7).
+       01 STORE-RAW  PIC X(4).
+       01 DIR-LEN    PIC S9(2).
+       01 SKU-LEN    PIC S9(2).
+       01 QTY-LEN    PIC S9(2).
+       01 STORE-LEN  PIC S9(2).
+
+       01 XFER-QTY   PIC S9(7).
+       01 XFER-ID    PIC 9(8).
+       01 ON-HAND-ED PIC -(6)9.
+
+PROCEDURE DIVISION.
+      *> I-O, not INPUT - OUTBOUND-RTN and INBOUND-MATCH-RTN both
+      *> REWRITE INV-MASTER-RECORD to post the transfer quantity.
+    OPEN I-O INVENTORY-MASTER
+
+    OPEN INPUT CONTROL-FILE
+    IF CTL-FOUND
+        READ CONTROL-FILE
+        IF CTL-FOUND
+            MOVE BUD-REGISTER-ID TO REGISTER-ID
+        END-IF
+    END-IF
+    CLOSE CONTROL-FILE
+
+    OPEN INPUT TRANSIT-FILE
+    IF TRANS-FOUND
+        PERFORM TRANS-LOAD-RTN
+            VARYING TX FROM 1 BY 1 UNTIL TRANS-EOF OR TX > 500
+    END-IF
+    CLOSE TRANSIT-FILE
+
+      *> next transfer ID picks up right after the highest one already
+      *> on file, so a restart doesn't reuse an ID still in transit.
+    PERFORM VARYING TX FROM 1 BY 1 UNTIL TX > TRANS-COUNT
+        IF TT-ID(TX) >= NEXT-ID
+            COMPUTE NEXT-ID = TT-ID(TX) + 1
+        END-IF
+    END-PERFORM
+
+    PERFORM UNTIL EOF-INP
+        ACCEPT INP
+        IF NOT EOF-INP
+            MOVE SPACES TO DIR-RAW
+            MOVE SPACES TO SKU-RAW
+            MOVE "0" TO QTY-RAW
+            MOVE SPACES TO STORE-RAW
+            UNSTRING INP DELIMITED BY ALL SPACE
+                INTO DIR-RAW     COUNT IN DIR-LEN,
+                     SKU-RAW     COUNT IN SKU-LEN,
+                     QTY-RAW     COUNT IN QTY-LEN,
+                     STORE-RAW   COUNT IN STORE-LEN
+
+            IF DIR-RAW = "O"
+                PERFORM OUTBOUND-RTN
+            ELSE
+                IF DIR-RAW = "I"
+                    PERFORM INBOUND-RTN
+                ELSE
+                    DISPLAY "FLUTNINGUR: BAD DIRECTION CODE "
+                            function TRIM(INP)
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    CLOSE INVENTORY-MASTER
+
+    OPEN OUTPUT TRANSIT-FILE
+    PERFORM TRANS-SAVE-RTN
+        VARYING TX FROM 1 BY 1 UNTIL TX > TRANS-COUNT
+    CLOSE TRANSIT-FILE
+
+    GOBACK.
+
+TRANS-LOAD-RTN.
+    READ TRANSIT-FILE
+        AT END
+            MOVE "10" TO TRANS-FS
+        NOT AT END
+            MOVE TRANS-ID TO TT-ID(TX)
+            MOVE TRANS-SKU TO TT-SKU(TX)
+            MOVE TRANS-QTY TO TT-QTY(TX)
+            MOVE TRANS-FROM TO TT-FROM(TX)
+            MOVE TRANS-TO TO TT-TO(TX)
+            MOVE TRANS-STATUS TO TT-STATUS(TX)
+            MOVE TX TO TRANS-COUNT
+    END-READ.
+
+TRANS-SAVE-RTN.
+    MOVE TT-ID(TX) TO TRANS-ID
+    MOVE TT-SKU(TX) TO TRANS-SKU
+    MOVE TT-QTY(TX) TO TRANS-QTY
+    MOVE TT-FROM(TX) TO TRANS-FROM
+    MOVE TT-TO(TX) TO TRANS-TO
+    MOVE TT-STATUS(TX) TO TRANS-STATUS
+    WRITE TRANSIT-RECORD.
+
+      *> stock leaves this store's master the moment it's posted
+      *> outbound - it isn't waiting on the other store's inbound
+      *> confirmation to disappear from this store's count.
+OUTBOUND-RTN.
+    IF SKU-LEN = 0 OR QTY-LEN = 0 OR STORE-LEN = 0
+          OR QTY-RAW(1:QTY-LEN) IS NOT NUMERIC
+        DISPLAY "FLUTNINGUR: BAD OUTBOUND LINE "
+                function TRIM(INP)
+    ELSE
+        MOVE SKU-RAW TO INV-SKU
+        READ INVENTORY-MASTER
+            INVALID KEY
+                DISPLAY "FLUTNINGUR: UNKNOWN SKU "
+                        function TRIM(SKU-RAW)
+            NOT INVALID KEY
+                MOVE QTY-RAW TO XFER-QTY
+                SUBTRACT XFER-QTY FROM INV-QTY-ON-HAND
+                REWRITE INV-MASTER-RECORD
+                MOVE INV-QTY-ON-HAND TO ON-HAND-ED
+
+                IF TRANS-COUNT < 500
+                    ADD 1 TO TRANS-COUNT
+                    MOVE NEXT-ID TO TT-ID(TRANS-COUNT)
+                    MOVE SKU-RAW TO TT-SKU(TRANS-COUNT)
+                    MOVE XFER-QTY TO TT-QTY(TRANS-COUNT)
+                    MOVE REGISTER-ID TO TT-FROM(TRANS-COUNT)
+                    MOVE STORE-RAW TO TT-TO(TRANS-COUNT)
+                    MOVE "INTRANS" TO TT-STATUS(TRANS-COUNT)
+                    DISPLAY "TRANSFER " NEXT-ID " OUT: "
+                            function TRIM(SKU-RAW) " QTY "
+                            function TRIM(QTY-RAW) " TO "
+                            function TRIM(STORE-RAW)
+                            " - ON HAND NOW "
+                            function TRIM(ON-HAND-ED)
+                    ADD 1 TO NEXT-ID
+                ELSE
+                    DISPLAY "FLUTNINGUR: TRANSIT TABLE FULL - "
+                            "TRANSFER NOT TRACKED"
+                END-IF
+        END-READ
+    END-IF.
+
+      *> an inbound line matches a transfer still in transit by ID and
+      *> posts the stock arriving - a bad or already-received ID is
+      *> refused rather than double-posting the receipt.
+INBOUND-RTN.
+    IF SKU-LEN = 0 OR SKU-RAW(1:SKU-LEN) IS NOT NUMERIC
+        DISPLAY "FLUTNINGUR: BAD INBOUND LINE " function TRIM(INP)
+    ELSE
+        MOVE SKU-RAW TO XFER-ID
+        MOVE "N" TO MATCH-SW
+        PERFORM INBOUND-MATCH-RTN
+            VARYING TX FROM 1 BY 1 UNTIL TX > TRANS-COUNT
+                OR MATCH-FOUND
+        IF NOT MATCH-FOUND
+            DISPLAY "FLUTNINGUR: TRANSFER " XFER-ID
+                    " NOT FOUND OR ALREADY RECEIVED"
+        END-IF
+    END-IF.
+
+INBOUND-MATCH-RTN.
+    IF TT-ID(TX) = XFER-ID AND TT-STATUS(TX) = "INTRANS"
+        MOVE "Y" TO MATCH-SW
+        MOVE TT-SKU(TX) TO INV-SKU
+        READ INVENTORY-MASTER
+            INVALID KEY
+                DISPLAY "FLUTNINGUR: UNKNOWN SKU "
+                        function TRIM(TT-SKU(TX))
+            NOT INVALID KEY
+                ADD TT-QTY(TX) TO INV-QTY-ON-HAND
+                REWRITE INV-MASTER-RECORD
+                MOVE INV-QTY-ON-HAND TO ON-HAND-ED
+                MOVE "RECVD" TO TT-STATUS(TX)
+                DISPLAY "TRANSFER " XFER-ID " IN: "
+                        function TRIM(TT-SKU(TX)) " QTY "
+                        TT-QTY(TX) " FROM "
+                        function TRIM(TT-FROM(TX))
+                        " - ON HAND NOW "
+                        function TRIM(ON-HAND-ED)
+        END-READ
+    END-IF.
