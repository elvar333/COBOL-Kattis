@@ -0,0 +1,46 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAGSLOK.
+
+      *> end-of-day batch driver - runs the till run, the scoreboard
+      *> run, and the loyalty-points accumulator in sequence and rolls
+      *> up one consolidated closing report, the same "N steps, one
+      *> status line each" shape as TIMELOOP's driver but wired to the
+      *> real close-out steps instead of ACCEPTed placeholder names.
+      *>
+      *> each step is its own separately-compiled program rather than
+      *> a statically-linked subprogram - same as a mainframe job
+      *> stream chains separately-linked load modules one job step at
+      *> a time - so CALL "SYSTEM" runs each one as its own job step
+      *> instead of a CALL-by-name that has nothing to link against.
+      *> run from the repository root, same as every file ASSIGN in
+      *> this tree expects its data files relative to.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 STEP-COUNT PIC 9(5) VALUE 0.
+    01 STEP-COUNT-ED PIC Z(4)9.
+    01 STEP-CMD PIC X(80).
+
+PROCEDURE DIVISION.
+    DISPLAY "END-OF-DAY RUN STARTING"
+
+    MOVE "./iceland/budarkassi2" TO STEP-CMD
+    CALL "SYSTEM" USING STEP-CMD
+    DISPLAY "STEP 1: TILL RECONCILIATION COMPLETE"
+    ADD 1 TO STEP-COUNT
+
+    MOVE "./iceland/stigagjof" TO STEP-CMD
+    CALL "SYSTEM" USING STEP-CMD
+    DISPLAY "STEP 2: SCOREBOARD RUN COMPLETE"
+    ADD 1 TO STEP-COUNT
+
+    MOVE "./heiltolusumma" TO STEP-CMD
+    CALL "SYSTEM" USING STEP-CMD
+    DISPLAY "STEP 3: LOYALTY POINTS POSTED"
+    ADD 1 TO STEP-COUNT
+
+    MOVE STEP-COUNT TO STEP-COUNT-ED
+    DISPLAY "END-OF-DAY RUN COMPLETE: "
+            function TRIM(STEP-COUNT-ED) " STEPS"
+
+    STOP RUN.
