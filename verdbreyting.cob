@@ -0,0 +1,112 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VERDBREYTING.
+
+      *> weekly shrink/override report - opens the real BUDPOVR file
+      *> BUDARKASSI2 writes every manually keyed price override to,
+      *> same "open the real file and tally into a table" shape
+      *> VAKTASKYRSLA/KASSASKYRSLA established, grouping by SKU so the
+      *> store can see which items are getting overridden and by how
+      *> much.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRICE-OVERRIDE-FILE ASSIGN TO "BUDPOVR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS POVR-FS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  PRICE-OVERRIDE-FILE.
+    01  PRICE-OVERRIDE-RECORD.
+        05  POVR-RCPT-NO    PIC 9(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-SKU        PIC X(10).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-ORIG-PRICE PIC S9(6).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-NEW-PRICE  PIC S9(6).
+        05  FILLER          PIC X VALUE SPACE.
+        05  POVR-REASON     PIC X(4).
+
+    WORKING-STORAGE SECTION.
+       01 POVR-FS PIC XX.
+           88 POVR-FOUND VALUE "00".
+           88 POVR-EOF VALUE "10".
+
+       01 OVR-TAB.
+           05 OVR-ENTRY OCCURS 200 TIMES INDEXED BY OX.
+               10 OVR-TAB-SKU    PIC X(10).
+               10 OVR-TAB-COUNT  PIC 9(5) VALUE 0.
+               10 OVR-TAB-SHRINK PIC S9(9) VALUE 0.
+       01 OVR-COUNT PIC 9(4) VALUE 0.
+       01 OVR-FOUND-SW PIC X VALUE "N".
+           88 OVR-FOUND VALUE "Y".
+
+       01 COUNT-DISP PIC Z(4)9.
+       01 AMT-DISP PIC -(8)9.
+       01 DAY-COUNT PIC 9(6) VALUE 0.
+       01 DAY-SHRINK PIC S9(9) VALUE 0.
+       01 LINE-SHRINK PIC S9(6).
+
+PROCEDURE DIVISION.
+    OPEN INPUT PRICE-OVERRIDE-FILE
+    IF NOT POVR-FOUND
+        DISPLAY "VERDBREYTING: NO PRICE OVERRIDE FILE TO REPORT ON"
+        GOBACK
+    END-IF
+
+    PERFORM POVR-READ-RTN
+    PERFORM UNTIL POVR-EOF
+        PERFORM POVR-POST-RTN
+        PERFORM POVR-READ-RTN
+    END-PERFORM
+
+    CLOSE PRICE-OVERRIDE-FILE
+
+    DISPLAY "WEEKLY PRICE-OVERRIDE / SHRINK REPORT"
+    PERFORM OVR-REPORT-RTN
+        VARYING OX FROM 1 BY 1 UNTIL OX > OVR-COUNT
+
+    MOVE DAY-COUNT TO COUNT-DISP
+    DISPLAY "TOTAL OVERRIDES: " function TRIM(COUNT-DISP)
+    MOVE DAY-SHRINK TO AMT-DISP
+    DISPLAY "TOTAL SHRINK:    " function TRIM(AMT-DISP)
+
+    GOBACK.
+
+POVR-READ-RTN.
+    READ PRICE-OVERRIDE-FILE
+        AT END
+            MOVE "10" TO POVR-FS
+    END-READ.
+
+      *> "shrink" here is the loss from overriding down, a gain from
+      *> overriding up shows as a negative shrink in the same total.
+POVR-POST-RTN.
+    COMPUTE LINE-SHRINK = POVR-ORIG-PRICE - POVR-NEW-PRICE
+    MOVE "N" TO OVR-FOUND-SW
+    PERFORM OVR-MATCH-RTN
+        VARYING OX FROM 1 BY 1 UNTIL OX > OVR-COUNT OR OVR-FOUND
+    IF NOT OVR-FOUND AND OVR-COUNT < 200
+        ADD 1 TO OVR-COUNT
+        MOVE POVR-SKU TO OVR-TAB-SKU(OVR-COUNT)
+        ADD 1 TO OVR-TAB-COUNT(OVR-COUNT)
+        ADD LINE-SHRINK TO OVR-TAB-SHRINK(OVR-COUNT)
+    END-IF
+    ADD 1 TO DAY-COUNT
+    ADD LINE-SHRINK TO DAY-SHRINK.
+
+OVR-MATCH-RTN.
+    IF POVR-SKU = OVR-TAB-SKU(OX)
+        MOVE "Y" TO OVR-FOUND-SW
+        ADD 1 TO OVR-TAB-COUNT(OX)
+        ADD LINE-SHRINK TO OVR-TAB-SHRINK(OX)
+    END-IF.
+
+OVR-REPORT-RTN.
+    MOVE OVR-TAB-COUNT(OX) TO COUNT-DISP
+    MOVE OVR-TAB-SHRINK(OX) TO AMT-DISP
+    DISPLAY function TRIM(OVR-TAB-SKU(OX)) ": "
+            function TRIM(COUNT-DISP) " OVERRIDES, "
+            function TRIM(AMT-DISP) " SHRINK".
